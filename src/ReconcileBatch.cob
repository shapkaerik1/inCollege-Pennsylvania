@@ -0,0 +1,562 @@
+*> This is free-form cobol program
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconcileBatch.
+
+*> Standalone batch job: reads every InCollege data file and produces an
+*> exceptions report of orphaned/unmatched records (connections, pending
+*> requests, and job applications that point at accounts/profiles/jobs
+*> that no longer exist). Run this separately from InCollege itself,
+*> against the same working directory as the live data files.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+              SELECT ACCOUNTS-FILE
+                  ASSIGN TO "ACCOUNTS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ACCOUNTS-STATUS.
+              SELECT PROFILES-FILE
+                  ASSIGN TO "PROFILES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PROFILES-STATUS.
+              SELECT CONNECTIONS-FILE
+                  ASSIGN TO "CONNECTIONS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CONNECTIONS-STATUS.
+              SELECT CONNECTION-REQUESTS-FILE
+                  ASSIGN TO "CONNECTION_REQUESTS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CONNECTION-REQUESTS-STATUS.
+              SELECT JOBS-FILE
+                  ASSIGN TO "JOBS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS JOBS-STATUS.
+              SELECT JOB-APPLICATIONS-FILE
+                  ASSIGN TO "JOB_APPLICATIONS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS JOB-APPLICATIONS-STATUS.
+              SELECT REPORT-FILE
+                  ASSIGN TO "RECONCILIATION_REPORT.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD ACCOUNTS-FILE.
+    01 ACCOUNT-RECORD.
+        05 AR-USERNAME PIC X(20).
+        05 AR-PASSWORD PIC X(12).
+
+    FD PROFILES-FILE.
+    01 PROFILE-RECORD.
+        05 PR-USERNAME             PIC X(20).
+        05 PR-FIRST-NAME           PIC X(20).
+        05 PR-LAST-NAME            PIC X(20).
+        05 PR-UNIVERSITY           PIC X(40).
+        05 PR-MAJOR                PIC X(30).
+        05 PR-GRAD-YEAR            PIC 9(4).
+        05 PR-ABOUT                PIC X(200).
+        05 PR-EXP-COUNT            PIC 9.
+        05 PR-EXP                  OCCURS 3 TIMES.
+           10 PR-EXP-TITLE         PIC X(30).
+           10 PR-EXP-COMPANY       PIC X(30).
+           10 PR-EXP-DATES         PIC X(30).
+           10 PR-EXP-DESC          PIC X(100).
+        05 PR-EDU-COUNT            PIC 9.
+        05 PR-EDU                  OCCURS 3 TIMES.
+           10 PR-EDU-DEGREE        PIC X(30).
+           10 PR-EDU-UNIV          PIC X(40).
+           10 PR-EDU-YEARS         PIC X(20).
+        05 PR-SKILL-COUNT          PIC 9.
+        05 PR-SKILL                OCCURS 3 TIMES.
+           10 PR-SKILL-NAME        PIC X(30).
+           10 PR-SKILL-LEVEL       PIC X(20).
+
+    FD CONNECTIONS-FILE.
+    01 CONNECTION-RECORD.
+        05 CONN-USER1               PIC X(20).
+        05 CONN-USER2               PIC X(20).
+
+    FD CONNECTION-REQUESTS-FILE.
+    01 CONNECTION-REQUEST-RECORD.
+        05 CR-SENDER-USERNAME       PIC X(20).
+        05 CR-RECIPIENT-USERNAME    PIC X(20).
+        05 CR-STATUS                PIC X(10).
+
+    FD JOBS-FILE.
+    01 JOB-RECORD.
+        05 JR-POSTER-USERNAME     PIC X(20).
+        05 JR-TITLE               PIC X(50).
+        05 JR-DESCRIPTION         PIC X(200).
+        05 JR-EMPLOYER            PIC X(50).
+        05 JR-LOCATION            PIC X(50).
+        05 JR-SALARY              PIC X(30).
+        05 JR-STATUS              PIC X(10).
+
+    FD JOB-APPLICATIONS-FILE.
+    01 JOB-APPLICATION-RECORD.
+        05 JA-APPLICANT-USERNAME  PIC X(20).
+        05 JA-JOB-TITLE           PIC X(50).
+        05 JA-JOB-EMPLOYER        PIC X(50).
+        05 JA-JOB-LOCATION        PIC X(50).
+
+    FD REPORT-FILE.
+    01 REPORT-RECORD PIC X(256).
+
+    WORKING-STORAGE SECTION.
+    01 ACCOUNTS-STATUS PIC X(2).
+    01 PROFILES-STATUS PIC X(2).
+    01 CONNECTIONS-STATUS PIC X(2).
+    01 CONNECTION-REQUESTS-STATUS PIC X(2).
+    01 JOBS-STATUS PIC X(2).
+    01 JOB-APPLICATIONS-STATUS PIC X(2).
+    01 REPORT-STATUS PIC X(2).
+
+    01 OUTPUT-LINE PIC X(256).
+    01 I PIC 9(5).
+
+    *> known-username lookup tables, built from ACCOUNTS.DAT/PROFILES.DAT
+    01 ACCOUNT-COUNT PIC 9(5) VALUE 0.
+    01 ACCOUNT-USERNAME-TABLE.
+        05 AU-USERNAME OCCURS 0 TO 99999 TIMES DEPENDING ON ACCOUNT-COUNT
+                       INDEXED BY AU-IDX
+                       PIC X(20).
+    01 WS-ACCOUNT-FOUND PIC X.
+        88 ACCOUNT-FOUND VALUE 'Y'.
+
+    01 PROFILE-COUNT PIC 9(5) VALUE 0.
+    01 PROFILE-USERNAME-TABLE.
+        05 PU-USERNAME OCCURS 0 TO 99999 TIMES DEPENDING ON PROFILE-COUNT
+                       INDEXED BY PU-IDX
+                       PIC X(20).
+    01 WS-PROFILE-FOUND PIC X.
+        88 PROFILE-FOUND VALUE 'Y'.
+
+    *> known job postings, keyed by title|employer|location since the
+    *> data files have no surrogate job id (matches how the main
+    *> program itself identifies a posting in SAVE-APPLICATION)
+    01 JOB-COUNT PIC 9(5) VALUE 0.
+    01 JOB-KEY-TABLE.
+        05 JK-KEY OCCURS 0 TO 99999 TIMES DEPENDING ON JOB-COUNT
+                  INDEXED BY JK-IDX
+                  PIC X(150).
+    01 WS-JOB-KEY PIC X(150).
+    01 WS-JOB-FOUND PIC X.
+        88 JOB-FOUND VALUE 'Y'.
+
+    01 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+    01 WS-RECORD-COUNT PIC 9(5).
+    01 LOOKUP-USERNAME PIC X(20).
+
+PROCEDURE DIVISION.
+    PERFORM OPEN-REPORT.
+    PERFORM LOAD-ACCOUNT-USERNAMES.
+    PERFORM LOAD-PROFILE-USERNAMES.
+    PERFORM LOAD-JOB-KEYS.
+    PERFORM CHECK-CONNECTIONS.
+    PERFORM CHECK-CONNECTION-REQUESTS.
+    PERFORM CHECK-JOB-APPLICATIONS.
+    PERFORM WRITE-REPORT-SUMMARY.
+    CLOSE REPORT-FILE.
+    STOP RUN.
+
+OPEN-REPORT.
+    OPEN OUTPUT REPORT-FILE.
+    MOVE "=== InCollege Data Reconciliation Report ===" TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE SPACES TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+WRITE-REPORT-LINE.
+    *> utility paragraph mirroring InCollege's WRITE-AND-DISPLAY: both
+    *> shows the line on the console and appends it to the report file
+    DISPLAY FUNCTION TRIM(OUTPUT-LINE TRAILING).
+    MOVE FUNCTION TRIM(OUTPUT-LINE TRAILING) TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    MOVE SPACES TO OUTPUT-LINE.
+
+LOAD-ACCOUNT-USERNAMES.
+    MOVE 0 TO ACCOUNT-COUNT.
+    OPEN INPUT ACCOUNTS-FILE.
+    IF ACCOUNTS-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ ACCOUNTS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    ADD 1 TO ACCOUNT-COUNT
+                    MOVE AR-USERNAME TO AU-USERNAME(ACCOUNT-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE ACCOUNTS-FILE
+    END-IF.
+
+LOAD-PROFILE-USERNAMES.
+    MOVE 0 TO PROFILE-COUNT.
+    OPEN INPUT PROFILES-FILE.
+    IF PROFILES-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ PROFILES-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    ADD 1 TO PROFILE-COUNT
+                    MOVE PR-USERNAME TO PU-USERNAME(PROFILE-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE PROFILES-FILE
+    END-IF.
+
+LOAD-JOB-KEYS.
+    MOVE 0 TO JOB-COUNT.
+    OPEN INPUT JOBS-FILE.
+    IF JOBS-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ JOBS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    ADD 1 TO JOB-COUNT
+                    STRING FUNCTION TRIM(JR-TITLE) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(JR-EMPLOYER) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(JR-LOCATION) DELIMITED BY SIZE
+                           INTO JK-KEY(JOB-COUNT)
+                    END-STRING
+            END-READ
+        END-PERFORM
+        CLOSE JOBS-FILE
+    END-IF.
+
+LOOKUP-ACCOUNT-USERNAME.
+    *> expects the username to check in WS-JOB-KEY's sibling, reused here
+    *> via the caller moving it into LOOKUP-USERNAME before the PERFORM
+    MOVE 'N' TO WS-ACCOUNT-FOUND
+    IF ACCOUNT-COUNT > 0
+        SET AU-IDX TO 1
+        SEARCH AU-USERNAME
+            AT END CONTINUE
+            WHEN AU-USERNAME(AU-IDX) = FUNCTION TRIM(LOOKUP-USERNAME)
+                MOVE 'Y' TO WS-ACCOUNT-FOUND
+        END-SEARCH
+    END-IF.
+
+LOOKUP-PROFILE-USERNAME.
+    MOVE 'N' TO WS-PROFILE-FOUND
+    IF PROFILE-COUNT > 0
+        SET PU-IDX TO 1
+        SEARCH PU-USERNAME
+            AT END CONTINUE
+            WHEN PU-USERNAME(PU-IDX) = FUNCTION TRIM(LOOKUP-USERNAME)
+                MOVE 'Y' TO WS-PROFILE-FOUND
+        END-SEARCH
+    END-IF.
+
+CHECK-CONNECTIONS.
+    MOVE "--- Orphaned Connections (CONNECTIONS.DAT) ---" TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE 0 TO WS-RECORD-COUNT.
+
+    OPEN INPUT CONNECTIONS-FILE.
+    IF CONNECTIONS-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ CONNECTIONS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    MOVE CONN-USER1 TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-ACCOUNT-USERNAME
+                    IF WS-ACCOUNT-FOUND = 'N'
+                        PERFORM REPORT-ORPHANED-CONNECTION-USER1-MISSING
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+                    MOVE CONN-USER1 TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-PROFILE-USERNAME
+                    IF WS-PROFILE-FOUND = 'N'
+                        PERFORM REPORT-ORPHANED-CONNECTION-USER1-PROFILE-MISSING
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+
+                    MOVE CONN-USER2 TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-ACCOUNT-USERNAME
+                    IF WS-ACCOUNT-FOUND = 'N'
+                        PERFORM REPORT-ORPHANED-CONNECTION-USER2-MISSING
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+                    MOVE CONN-USER2 TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-PROFILE-USERNAME
+                    IF WS-PROFILE-FOUND = 'N'
+                        PERFORM REPORT-ORPHANED-CONNECTION-USER2-PROFILE-MISSING
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CONNECTIONS-FILE
+    END-IF.
+
+    IF WS-RECORD-COUNT = 0
+        MOVE "  None found." TO OUTPUT-LINE
+        PERFORM WRITE-REPORT-LINE
+    END-IF.
+    MOVE SPACES TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-ORPHANED-CONNECTION-USER1-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Connection [" DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " <-> " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           "]: " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " has no matching ACCOUNTS.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-ORPHANED-CONNECTION-USER2-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Connection [" DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " <-> " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           "]: " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           " has no matching ACCOUNTS.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-ORPHANED-CONNECTION-USER1-PROFILE-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Connection [" DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " <-> " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           "]: " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " has no matching PROFILES.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-ORPHANED-CONNECTION-USER2-PROFILE-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Connection [" DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER1) DELIMITED BY SIZE
+           " <-> " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           "]: " DELIMITED BY SIZE
+           FUNCTION TRIM(CONN-USER2) DELIMITED BY SIZE
+           " has no matching PROFILES.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+CHECK-CONNECTION-REQUESTS.
+    MOVE "--- Unmatched Pending Requests (CONNECTION_REQUESTS.DAT) ---" TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE 0 TO WS-RECORD-COUNT.
+
+    OPEN INPUT CONNECTION-REQUESTS-FILE.
+    IF CONNECTION-REQUESTS-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ CONNECTION-REQUESTS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    IF FUNCTION TRIM(CR-STATUS) = "pending"
+                        MOVE CR-SENDER-USERNAME TO LOOKUP-USERNAME
+                        PERFORM LOOKUP-ACCOUNT-USERNAME
+                        IF WS-ACCOUNT-FOUND = 'N'
+                            PERFORM REPORT-DANGLING-REQUEST-SENDER
+                            ADD 1 TO WS-RECORD-COUNT
+                        END-IF
+                        MOVE CR-SENDER-USERNAME TO LOOKUP-USERNAME
+                        PERFORM LOOKUP-PROFILE-USERNAME
+                        IF WS-PROFILE-FOUND = 'N'
+                            PERFORM REPORT-DANGLING-REQUEST-SENDER-PROFILE-MISSING
+                            ADD 1 TO WS-RECORD-COUNT
+                        END-IF
+
+                        MOVE CR-RECIPIENT-USERNAME TO LOOKUP-USERNAME
+                        PERFORM LOOKUP-ACCOUNT-USERNAME
+                        IF WS-ACCOUNT-FOUND = 'N'
+                            PERFORM REPORT-DANGLING-REQUEST-RECIPIENT
+                            ADD 1 TO WS-RECORD-COUNT
+                        END-IF
+                        MOVE CR-RECIPIENT-USERNAME TO LOOKUP-USERNAME
+                        PERFORM LOOKUP-PROFILE-USERNAME
+                        IF WS-PROFILE-FOUND = 'N'
+                            PERFORM REPORT-DANGLING-REQUEST-RECIPIENT-PROFILE-MISSING
+                            ADD 1 TO WS-RECORD-COUNT
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CONNECTION-REQUESTS-FILE
+    END-IF.
+
+    IF WS-RECORD-COUNT = 0
+        MOVE "  None found." TO OUTPUT-LINE
+        PERFORM WRITE-REPORT-LINE
+    END-IF.
+    MOVE SPACES TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-DANGLING-REQUEST-SENDER.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Pending request [" DELIMITED BY SIZE
+           FUNCTION TRIM(CR-SENDER-USERNAME) DELIMITED BY SIZE
+           " -> " DELIMITED BY SIZE
+           FUNCTION TRIM(CR-RECIPIENT-USERNAME) DELIMITED BY SIZE
+           "]: sender has no matching ACCOUNTS.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-DANGLING-REQUEST-RECIPIENT.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Pending request [" DELIMITED BY SIZE
+           FUNCTION TRIM(CR-SENDER-USERNAME) DELIMITED BY SIZE
+           " -> " DELIMITED BY SIZE
+           FUNCTION TRIM(CR-RECIPIENT-USERNAME) DELIMITED BY SIZE
+           "]: recipient has no matching ACCOUNTS.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-DANGLING-REQUEST-SENDER-PROFILE-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Pending request [" DELIMITED BY SIZE
+           FUNCTION TRIM(CR-SENDER-USERNAME) DELIMITED BY SIZE
+           " -> " DELIMITED BY SIZE
+           FUNCTION TRIM(CR-RECIPIENT-USERNAME) DELIMITED BY SIZE
+           "]: sender has no matching PROFILES.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-DANGLING-REQUEST-RECIPIENT-PROFILE-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Pending request [" DELIMITED BY SIZE
+           FUNCTION TRIM(CR-SENDER-USERNAME) DELIMITED BY SIZE
+           " -> " DELIMITED BY SIZE
+           FUNCTION TRIM(CR-RECIPIENT-USERNAME) DELIMITED BY SIZE
+           "]: recipient has no matching PROFILES.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+CHECK-JOB-APPLICATIONS.
+    MOVE "--- Dangling Job Applications (JOB_APPLICATIONS.DAT) ---" TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE 0 TO WS-RECORD-COUNT.
+
+    OPEN INPUT JOB-APPLICATIONS-FILE.
+    IF JOB-APPLICATIONS-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+            READ JOB-APPLICATIONS-FILE
+                AT END EXIT PERFORM
+                NOT AT END
+                    MOVE JA-APPLICANT-USERNAME TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-ACCOUNT-USERNAME
+                    IF WS-ACCOUNT-FOUND = 'N'
+                        PERFORM REPORT-APPLICATION-UNKNOWN-APPLICANT
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+                    MOVE JA-APPLICANT-USERNAME TO LOOKUP-USERNAME
+                    PERFORM LOOKUP-PROFILE-USERNAME
+                    IF WS-PROFILE-FOUND = 'N'
+                        PERFORM REPORT-APPLICATION-UNKNOWN-APPLICANT-PROFILE-MISSING
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+
+                    STRING FUNCTION TRIM(JA-JOB-TITLE) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(JA-JOB-EMPLOYER) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(JA-JOB-LOCATION) DELIMITED BY SIZE
+                           INTO WS-JOB-KEY
+                    END-STRING
+                    PERFORM LOOKUP-JOB-KEY
+                    IF WS-JOB-FOUND = 'N'
+                        PERFORM REPORT-APPLICATION-UNKNOWN-JOB
+                        ADD 1 TO WS-RECORD-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE JOB-APPLICATIONS-FILE
+    END-IF.
+
+    IF WS-RECORD-COUNT = 0
+        MOVE "  None found." TO OUTPUT-LINE
+        PERFORM WRITE-REPORT-LINE
+    END-IF.
+    MOVE SPACES TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+LOOKUP-JOB-KEY.
+    MOVE 'N' TO WS-JOB-FOUND.
+    IF JOB-COUNT > 0
+        SET JK-IDX TO 1
+        SEARCH JK-KEY
+            AT END CONTINUE
+            WHEN JK-KEY(JK-IDX) = FUNCTION TRIM(WS-JOB-KEY)
+                MOVE 'Y' TO WS-JOB-FOUND
+        END-SEARCH
+    END-IF.
+
+REPORT-APPLICATION-UNKNOWN-APPLICANT.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Application by " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-APPLICANT-USERNAME) DELIMITED BY SIZE
+           " for " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-JOB-TITLE) DELIMITED BY SIZE
+           ": applicant has no matching ACCOUNTS.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-APPLICATION-UNKNOWN-APPLICANT-PROFILE-MISSING.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Application by " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-APPLICANT-USERNAME) DELIMITED BY SIZE
+           " for " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-JOB-TITLE) DELIMITED BY SIZE
+           ": applicant has no matching PROFILES.DAT entry." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+REPORT-APPLICATION-UNKNOWN-JOB.
+    ADD 1 TO WS-EXCEPTION-COUNT.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "  Application by " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-APPLICANT-USERNAME) DELIMITED BY SIZE
+           " points at a job/employer/location combination [" DELIMITED BY SIZE
+           FUNCTION TRIM(JA-JOB-TITLE) DELIMITED BY SIZE
+           " | " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-JOB-EMPLOYER) DELIMITED BY SIZE
+           " | " DELIMITED BY SIZE
+           FUNCTION TRIM(JA-JOB-LOCATION) DELIMITED BY SIZE
+           "] no longer found in JOBS.DAT." DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+
+WRITE-REPORT-SUMMARY.
+    MOVE "=== Summary ===" TO OUTPUT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE SPACES TO OUTPUT-LINE.
+    STRING "Total exceptions found: " DELIMITED BY SIZE
+           WS-EXCEPTION-COUNT DELIMITED BY SIZE
+           INTO OUTPUT-LINE
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
