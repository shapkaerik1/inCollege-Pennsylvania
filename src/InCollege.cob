@@ -17,6 +17,10 @@ ENVIRONMENT DIVISION.
                      ASSIGN TO "ACCOUNTS.DAT"
                      ORGANIZATION IS LINE SEQUENTIAL
                      FILE STATUS IS ACCOUNTS-STATUS.
+                 SELECT TEMP-ACCOUNTS-FILE
+                     ASSIGN TO "ACCOUNTS.TMP"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS TEMP-ACCOUNTS-STATUS.
                  SELECT PROFILES-FILE
                      ASSIGN TO "PROFILES.DAT"
                      ORGANIZATION IS LINE SEQUENTIAL
@@ -41,10 +45,30 @@ ENVIRONMENT DIVISION.
                      ASSIGN TO "JOBS.DAT"
                      ORGANIZATION IS LINE SEQUENTIAL
                      FILE STATUS IS JOBS-STATUS.
+                 SELECT TEMP-JOBS-FILE
+                     ASSIGN TO "JOBS.TMP"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS TEMP-JOBS-STATUS.
                  SELECT JOB-APPLICATIONS-FILE
                      ASSIGN TO "JOB_APPLICATIONS.DAT"
                      ORGANIZATION IS LINE SEQUENTIAL
                      FILE STATUS IS JOB-APPLICATIONS-STATUS.
+                 SELECT SKILL-COMPLETIONS-FILE
+                     ASSIGN TO "SKILL_COMPLETIONS.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS SKILL-COMPLETIONS-STATUS.
+                 SELECT PROFILE-DRAFT-FILE
+                     ASSIGN TO "PROFILE_DRAFT.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS PROFILE-DRAFT-STATUS.
+                 SELECT TEMP-PROFILE-DRAFT-FILE
+                     ASSIGN TO "PROFILE_DRAFT.TMP"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS TEMP-PROFILE-DRAFT-STATUS.
+                 SELECT ACTIVITY-REPORT-FILE
+                     ASSIGN TO "ACTIVITY_REPORT.TXT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ACTIVITY-REPORT-STATUS.
 
 DATA DIVISION.
        FILE SECTION.
@@ -59,6 +83,11 @@ DATA DIVISION.
            05 AR-USERNAME PIC X(20).
            05 AR-PASSWORD PIC X(12).
 
+       FD TEMP-ACCOUNTS-FILE.
+       01 TMP-ACCOUNT-RECORD.
+           05 TMP-AR-USERNAME PIC X(20).
+           05 TMP-AR-PASSWORD PIC X(12).
+
        FD PROFILES-FILE.
        01 PROFILE-RECORD.
            05 PR-USERNAME             PIC X(20).
@@ -79,6 +108,10 @@ DATA DIVISION.
               10 PR-EDU-DEGREE        PIC X(30).
               10 PR-EDU-UNIV          PIC X(40).
               10 PR-EDU-YEARS         PIC X(20).
+           05 PR-SKILL-COUNT          PIC 9.
+           05 PR-SKILL                OCCURS 3 TIMES.
+              10 PR-SKILL-NAME        PIC X(30).
+              10 PR-SKILL-LEVEL       PIC X(20).
 
        FD TEMP-PROFILES-FILE.
        01 TMP-PROFILE-RECORD.
@@ -100,6 +133,10 @@ DATA DIVISION.
               10 TMP-EDU-DEGREE        PIC X(30).
               10 TMP-EDU-UNIV          PIC X(40).
               10 TMP-EDU-YEARS         PIC X(20).
+           05 TMP-SKILL-COUNT          PIC 9.
+           05 TMP-SKILL                OCCURS 3 TIMES.
+              10 TMP-SKILL-NAME        PIC X(30).
+              10 TMP-SKILL-LEVEL       PIC X(20).
 
        FD TEMP-CONNECTIONS-FILE.
        01 TMP-CONNECTION-RECORD.
@@ -126,6 +163,17 @@ DATA DIVISION.
            05 JR-EMPLOYER            PIC X(50).
            05 JR-LOCATION            PIC X(50).
            05 JR-SALARY              PIC X(30).
+           05 JR-STATUS              PIC X(10).
+
+       FD TEMP-JOBS-FILE.
+       01 TMP-JOB-RECORD.
+           05 TMP-JR-POSTER-USERNAME PIC X(20).
+           05 TMP-JR-TITLE           PIC X(50).
+           05 TMP-JR-DESCRIPTION     PIC X(200).
+           05 TMP-JR-EMPLOYER        PIC X(50).
+           05 TMP-JR-LOCATION        PIC X(50).
+           05 TMP-JR-SALARY          PIC X(30).
+           05 TMP-JR-STATUS          PIC X(10).
 
        FD JOB-APPLICATIONS-FILE.
        01 JOB-APPLICATION-RECORD.
@@ -134,11 +182,72 @@ DATA DIVISION.
            05 JA-JOB-EMPLOYER        PIC X(50).
            05 JA-JOB-LOCATION        PIC X(50).
 
+       FD SKILL-COMPLETIONS-FILE.
+       01 SKILL-COMPLETION-RECORD.
+           05 SC-USERNAME            PIC X(20).
+           05 SC-SKILL-NAME          PIC X(40).
+
+       FD PROFILE-DRAFT-FILE.
+       01 PROFILE-DRAFT-RECORD.
+           05 PD-USERNAME             PIC X(20).
+           05 PD-STAGE                PIC X(10).
+           05 PD-FIRST-NAME           PIC X(20).
+           05 PD-LAST-NAME            PIC X(20).
+           05 PD-UNIVERSITY           PIC X(40).
+           05 PD-MAJOR                PIC X(30).
+           05 PD-GRAD-YEAR-STR        PIC X(4).
+           05 PD-ABOUT                PIC X(200).
+           05 PD-EXP-COUNT            PIC 9.
+           05 PD-EXP                  OCCURS 3 TIMES.
+              10 PD-EXP-TITLE         PIC X(30).
+              10 PD-EXP-COMPANY       PIC X(30).
+              10 PD-EXP-DATES         PIC X(30).
+              10 PD-EXP-DESC          PIC X(100).
+           05 PD-EDU-COUNT            PIC 9.
+           05 PD-EDU                  OCCURS 3 TIMES.
+              10 PD-EDU-DEGREE        PIC X(30).
+              10 PD-EDU-UNIV          PIC X(40).
+              10 PD-EDU-YEARS         PIC X(20).
+           05 PD-SKILL-COUNT          PIC 9.
+           05 PD-SKILL                OCCURS 3 TIMES.
+              10 PD-SKILL-NAME        PIC X(30).
+              10 PD-SKILL-LEVEL       PIC X(20).
+
+       FD TEMP-PROFILE-DRAFT-FILE.
+       01 TMP-PROFILE-DRAFT-RECORD.
+           05 TMP-PD-USERNAME         PIC X(20).
+           05 TMP-PD-STAGE            PIC X(10).
+           05 TMP-PD-FIRST-NAME       PIC X(20).
+           05 TMP-PD-LAST-NAME        PIC X(20).
+           05 TMP-PD-UNIVERSITY       PIC X(40).
+           05 TMP-PD-MAJOR            PIC X(30).
+           05 TMP-PD-GRAD-YEAR-STR    PIC X(4).
+           05 TMP-PD-ABOUT            PIC X(200).
+           05 TMP-PD-EXP-COUNT        PIC 9.
+           05 TMP-PD-EXP              OCCURS 3 TIMES.
+              10 TMP-PD-EXP-TITLE     PIC X(30).
+              10 TMP-PD-EXP-COMPANY   PIC X(30).
+              10 TMP-PD-EXP-DATES     PIC X(30).
+              10 TMP-PD-EXP-DESC      PIC X(100).
+           05 TMP-PD-EDU-COUNT        PIC 9.
+           05 TMP-PD-EDU              OCCURS 3 TIMES.
+              10 TMP-PD-EDU-DEGREE    PIC X(30).
+              10 TMP-PD-EDU-UNIV      PIC X(40).
+              10 TMP-PD-EDU-YEARS     PIC X(20).
+           05 TMP-PD-SKILL-COUNT      PIC 9.
+           05 TMP-PD-SKILL            OCCURS 3 TIMES.
+              10 TMP-PD-SKILL-NAME    PIC X(30).
+              10 TMP-PD-SKILL-LEVEL   PIC X(20).
+
+       FD ACTIVITY-REPORT-FILE.
+       01 ACTIVITY-REPORT-RECORD PIC X(256).
+
        WORKING-STORAGE SECTION.
        *> variables for file handling
        01 INPUT-FILE-STATUS PIC XX.
        01 OUTPUT-FILE-STATUS PIC XX.
        01 ACCOUNTS-STATUS PIC X(2).
+       01 TEMP-ACCOUNTS-STATUS PIC X(2).
        01 PROFILES-STATUS  PIC X(2).
        01 TEMP-PROFILES-STATUS PIC X(2).
        01 CONNECTION-REQUESTS-STATUS PIC X(2).
@@ -146,7 +255,12 @@ DATA DIVISION.
        01 CONNECTIONS-STATUS PIC X(2).
 
        01 JOBS-STATUS  PIC X(2).
+       01 TEMP-JOBS-STATUS PIC X(2).
        01 JOB-APPLICATIONS-STATUS PIC X(2).
+       01 SKILL-COMPLETIONS-STATUS PIC X(2).
+       01 PROFILE-DRAFT-STATUS PIC X(2).
+       01 TEMP-PROFILE-DRAFT-STATUS PIC X(2).
+       01 ACTIVITY-REPORT-STATUS PIC X(2).
 
        *> end of file flag to control main loop
        01 WS-EOF-FLAG PIC A(1) VALUE 'N'.
@@ -174,13 +288,14 @@ DATA DIVISION.
        *> general purpose varibale to build a line of text before displaying or writing it
        01 OUTPUT-LINE PIC X(256).
 
-       *> in memory table (max 5 accounts)
+       *> in memory table of accounts, sized to grow with the roster rather
+       *> than capping enrollment at a handful of users
+       01 ACCOUNT-COUNT PIC 9(5) VALUE 0.
        01 ACCOUNT-TABLE.
-           *> create space for 6 ACCOUNTS records and create a pointer for the account table
-           05 ACCOUNTS OCCURS 5 TIMES INDEXED BY TBL-IDX.
+           05 ACCOUNTS OCCURS 0 TO 99999 TIMES DEPENDING ON ACCOUNT-COUNT
+                       INDEXED BY TBL-IDX.
                10 WS-USERNAME PIC X(20).
                10 WS-PASSWORD PIC X(12).
-       01 ACCOUNT-COUNT PIC 9 VALUE 0.
 
        *> working storage for profile editing/viewing
        01 WS-PROFILE.
@@ -202,9 +317,37 @@ DATA DIVISION.
               10 WS-EDU-DEGREE        PIC X(30).
               10 WS-EDU-UNIV          PIC X(40).
               10 WS-EDU-YEARS         PIC X(20).
+           05 WS-SKILL-COUNT          PIC 9.
+           05 WS-SKILL                OCCURS 3 TIMES.
+              10 WS-SKILL-NAME        PIC X(30).
+              10 WS-SKILL-LEVEL       PIC X(20).
        01 WS-PROFILE-FOUND            PIC X VALUE 'N'.
        01 WS-INDEX-TEXT               PIC 9.
 
+       *> checkpoint/restart support for CREATE-OR-EDIT-PROFILE so a
+       *> session interrupted mid-entry can resume instead of
+       *> re-entering everything from scratch
+       01 WS-DRAFT-FOUND              PIC X VALUE 'N'.
+           88 DRAFT-FOUND             VALUE 'Y'.
+       01 WS-DRAFT-STAGE              PIC X(10) VALUE SPACES.
+       01 WS-DRAFT-CHOICE             PIC X(80).
+       01 WS-EXP-START-INDEX          PIC 9.
+       01 WS-EDU-START-INDEX          PIC 9.
+       01 WS-SKILL-START-INDEX        PIC 9.
+
+       *> for skill-based search in Find Someone You Know
+       01 WS-SKILL-SEARCH-TERM        PIC X(50).
+
+       *> daily management activity report counters, written to
+       *> ACTIVITY_REPORT.TXT at shutdown, separate from the input/output transcript
+       01 WS-ACTIVITY-COUNTS.
+           05 WS-ACT-ACCOUNTS-CREATED       PIC 9(5) VALUE 0.
+           05 WS-ACT-PROFILES-SAVED         PIC 9(5) VALUE 0.
+           05 WS-ACT-JOBS-POSTED            PIC 9(5) VALUE 0.
+           05 WS-ACT-APPLICATIONS-SUBMITTED PIC 9(5) VALUE 0.
+           05 WS-ACT-CONNECTIONS-ACCEPTED   PIC 9(5) VALUE 0.
+       01 WS-ACTIVITY-TODAY               PIC X(10).
+
         *> for "find someone you know" function
 
        01 WS-SEARCH-CRITERIA          PIC X(80).
@@ -216,14 +359,15 @@ DATA DIVISION.
        01 WS-POSITION                 PIC 9(4).
        01 WS-MATCH-FIRST              PIC X.
        01 WS-MATCH-LAST               PIC X.
-       01 WS-SRC                      PIC X(40).
-       01 WS-PAT                      PIC X(40).
+       01 WS-SRC                      PIC X(200).
+       01 WS-PAT                      PIC X(50).
        01 WS-SRC-LEN                  PIC 9(3).
        01 WS-PAT-LEN                  PIC 9(3).
        01 WS-I                        PIC 9(3).
        01 WS-END                      PIC 9(3).
        01 WS-MATCHES-FOUND            PIC 9 VALUE 0.
        01 WS-CURRENT-MATCH            PIC X VALUE 'N'.
+           88 CURRENT-MATCH           VALUE 'Y'.
 
         *> for connection request functionality
        01 WS-CONNECTION-VARIABLES.
@@ -242,6 +386,21 @@ DATA DIVISION.
            05 WS-PROF-EOF-FLAG        PIC X VALUE 'N'.
                88 PROF-EOF            VALUE 'Y'.
 
+       *> People You May Know: direct connections, then connections of
+       *> those connections, excluding the user and existing connections
+       01 WS-PYMK-VARS.
+           05 WS-DIRECT-COUNT         PIC 9(4) VALUE 0.
+           05 WS-DIRECT-TABLE         PIC X(20) OCCURS 200 TIMES.
+           05 WS-SUGGESTION-COUNT     PIC 9(4) VALUE 0.
+           05 WS-SUGGESTION-TABLE     PIC X(20) OCCURS 200 TIMES.
+           05 WS-PYMK-OTHER-USERNAME  PIC X(20).
+           05 WS-PYMK-ALREADY-LISTED  PIC X VALUE 'N'.
+               88 PYMK-ALREADY-LISTED VALUE 'Y'.
+           05 WS-PYMK-CHOICE          PIC X(80).
+           05 WS-PYMK-SELECTED-INDEX  PIC 9(4).
+           05 WS-PYMK-INDEX           PIC 9(4).
+           05 WS-PYMK-INDEX-2         PIC 9(4).
+
        *> for job/internship posting functionality
        01 WS-JOB-DETAILS.
            05 WS-JOB-TITLE           PIC X(50).
@@ -256,6 +415,34 @@ DATA DIVISION.
        01 WS-ALREADY-APPLIED         PIC X VALUE 'N'.
            88 HAS-APPLIED            VALUE 'Y'.
 
+       *> keyword/location filter for Browse Jobs/Internships
+       01 WS-JOB-FILTER-KEYWORD      PIC X(50).
+       01 WS-JOB-FILTER-MATCH        PIC X VALUE 'N'.
+           88 JOB-FILTER-MATCH       VALUE 'Y'.
+
+       *> for the forgot-password / account recovery flow
+       01 WS-RECOVERY-USERNAME       PIC X(20).
+       01 WS-RECOVERY-FIRST-NAME     PIC X(20).
+       01 WS-RECOVERY-LAST-NAME      PIC X(20).
+       01 WS-RECOVERY-ACCOUNT-FOUND  PIC X VALUE 'N'.
+           88 RECOVERY-ACCOUNT-FOUND VALUE 'Y'.
+       01 WS-RECOVERY-IDENTITY-OK    PIC X VALUE 'N'.
+           88 RECOVERY-IDENTITY-OK   VALUE 'Y'.
+
+       *> for tracking completed "Learn a New Skill" modules
+       01 WS-CURRENT-SKILL-NAME      PIC X(40).
+       01 WS-SKILL-ALREADY-DONE      PIC X VALUE 'N'.
+           88 SKILL-ALREADY-DONE     VALUE 'Y'.
+       01 WS-SKILL-DISPLAY-COUNT     PIC 9(3).
+
+       *> for the "My Postings" view (request: job posters managing applicants)
+       01 WS-MY-POSTINGS-VARS.
+           05 WS-MY-POSTINGS-COUNT    PIC 9(5) VALUE 0.
+           05 WS-MY-POSTINGS-MAP      PIC 9(5) OCCURS 500 TIMES.
+           05 WS-APPLICANT-COUNT      PIC 9(5).
+           05 WS-CLOSE-SELECTION      PIC X(250).
+           05 WS-CLOSE-INDEX          PIC 9(5).
+
        *> removing redunancy of asking user for a required field
        01 WS-PROMPT-HELPER.
            05 WS-PROMPT-TEXT     PIC X(80).
@@ -272,6 +459,7 @@ PROCEDURE DIVISION.
        PERFORM PROCESS-INPUT-COMMANDS UNTIL EOF.
 
        *> cleanup and termination
+       PERFORM WRITE-ACTIVITY-REPORT.
        CLOSE INPUT-FILE OUTPUT-FILE ACCOUNTS-FILE.
        STOP RUN.
 
@@ -299,6 +487,68 @@ WRITE-AND-DISPLAY.
        WRITE OUTPUT-RECORD.
        MOVE SPACES TO OUTPUT-LINE.
 
+WRITE-ACTIVITY-REPORT.
+       *> appends this session's management activity counts to
+       *> ACTIVITY_REPORT.TXT, kept separate from the InCollege-Output.txt
+       *> transcript so management can review a day's activity on its own
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ACTIVITY-TODAY
+
+       OPEN EXTEND ACTIVITY-REPORT-FILE
+       IF ACTIVITY-REPORT-STATUS = "35" *> File not found
+           OPEN OUTPUT ACTIVITY-REPORT-FILE
+       ELSE
+           CLOSE ACTIVITY-REPORT-FILE
+           OPEN EXTEND ACTIVITY-REPORT-FILE
+       END-IF.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "=== Activity Report " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-ACTIVITY-TODAY) DELIMITED BY SIZE
+              " ===" DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "Accounts Created: " DELIMITED BY SIZE
+              WS-ACT-ACCOUNTS-CREATED DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "Profiles Created/Edited: " DELIMITED BY SIZE
+              WS-ACT-PROFILES-SAVED DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "Jobs/Internships Posted: " DELIMITED BY SIZE
+              WS-ACT-JOBS-POSTED DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "Applications Submitted: " DELIMITED BY SIZE
+              WS-ACT-APPLICATIONS-SUBMITTED DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       STRING "Connections Accepted: " DELIMITED BY SIZE
+              WS-ACT-CONNECTIONS-ACCEPTED DELIMITED BY SIZE
+              INTO ACTIVITY-REPORT-RECORD
+       END-STRING
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       MOVE SPACES TO ACTIVITY-REPORT-RECORD
+       WRITE ACTIVITY-REPORT-RECORD.
+
+       CLOSE ACTIVITY-REPORT-FILE.
+
 LOAD-ACCOUNTS.
        *> This paragraph reads all existing user accounts from ACCOUNTS.DAT into the in-memory ACCOUNT-TABLE
        OPEN INPUT ACCOUNTS-FILE.
@@ -316,10 +566,8 @@ LOAD-ACCOUNTS.
                    EXIT PERFORM
                NOT AT END
                    ADD 1 TO ACCOUNT-COUNT
-                   IF ACCOUNT-COUNT <= 5
-                       MOVE AR-USERNAME TO WS-USERNAME(ACCOUNT-COUNT)
-                       MOVE AR-PASSWORD TO WS-PASSWORD(ACCOUNT-COUNT)
-                   END-IF
+                   MOVE AR-USERNAME TO WS-USERNAME(ACCOUNT-COUNT)
+                   MOVE AR-PASSWORD TO WS-PASSWORD(ACCOUNT-COUNT)
            END-READ
        END-PERFORM.
        CLOSE ACCOUNTS-FILE.
@@ -365,6 +613,8 @@ ADD-AND-SAVE-ACCOUNT.
        MOVE USERNAME TO WS-USERNAME(ACCOUNT-COUNT).
        MOVE PASSWORD TO WS-PASSWORD(ACCOUNT-COUNT).
 
+       ADD 1 TO WS-ACT-ACCOUNTS-CREATED.
+
 MAIN-MENU-DISPLAY.
        *> displays the initial welcome screen and static text prompt
        MOVE "****************************************" TO OUTPUT-LINE.
@@ -382,6 +632,8 @@ MAIN-MENU-DISPLAY.
        PERFORM WRITE-AND-DISPLAY.
        MOVE "Create New Account" TO OUTPUT-LINE.
        PERFORM WRITE-AND-DISPLAY.
+       MOVE "Forgot Password" TO OUTPUT-LINE.
+       PERFORM WRITE-AND-DISPLAY.
        MOVE "Enter your selection:" TO OUTPUT-LINE.
        PERFORM WRITE-AND-DISPLAY.
 
@@ -399,8 +651,10 @@ PROCESS-INPUT-COMMANDS.
                        PERFORM CREATE-ACCOUNT-SECTION
                    WHEN "Log In"
                        PERFORM LOGIN-SECTION
+                   WHEN "Forgot Password"
+                       PERFORM FORGOT-PASSWORD-SECTION
                    WHEN OTHER
-                       MOVE "Error: Input must be 'Log In' or 'Create New Account'."
+                       MOVE "Error: Input must be 'Log In', 'Create New Account', or 'Forgot Password'."
                            TO OUTPUT-LINE
                        PERFORM WRITE-AND-DISPLAY
                END-EVALUATE
@@ -430,17 +684,6 @@ GET-PASSWORD.
 
 CREATE-ACCOUNT-SECTION.
        *> handles the entire account creation workflow
-       *> check if the maximum number of accounts has been reached
-       IF ACCOUNT-COUNT >= 5
-           MOVE "All permitted accounts have been created, please come back later."
-               TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
-           *> Consume the next two lines (username/password) from the input file
-           PERFORM GET-USERNAME
-           PERFORM GET-PASSWORD
-           EXIT PARAGRAPH
-       END-IF.
-
        *> Get the first username attempt before the loop
        PERFORM GET-USERNAME.
 
@@ -599,6 +842,136 @@ LOGIN-SECTION.
         PERFORM POST-LOGIN-MENU
     END-IF.
 
+FORGOT-PASSWORD-SECTION.
+       *> self-service account recovery: verify identity against the
+       *> matching PROFILES.DAT record, then re-run VALIDATE-PASSWORD
+       MOVE 'N' TO WS-RECOVERY-ACCOUNT-FOUND
+       MOVE 'N' TO WS-RECOVERY-IDENTITY-OK
+
+       MOVE "Enter the username for the account you want to recover:" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-RECOVERY-USERNAME
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
+           IF FUNCTION TRIM(WS-USERNAME(I)) = FUNCTION TRIM(WS-RECOVERY-USERNAME)
+               MOVE 'Y' TO WS-RECOVERY-ACCOUNT-FOUND
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+
+       IF WS-RECOVERY-ACCOUNT-FOUND = 'N'
+           MOVE "Error: No account found with that username." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       *> verify identity using the matching profile record
+       MOVE WS-RECOVERY-USERNAME TO USERNAME
+       PERFORM LOAD-PROFILE-FOR-CURRENT-USER
+       IF WS-PROFILE-FOUND = 'N'
+           MOVE "Error: No profile on file to verify your identity. Please contact support."
+               TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "To verify your identity, enter the First Name on your profile:" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-RECOVERY-FIRST-NAME
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       MOVE "Enter the Last Name on your profile:" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-RECOVERY-LAST-NAME
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       IF FUNCTION TRIM(PR-FIRST-NAME) = FUNCTION TRIM(WS-RECOVERY-FIRST-NAME) AND
+          FUNCTION TRIM(PR-LAST-NAME) = FUNCTION TRIM(WS-RECOVERY-LAST-NAME)
+           MOVE 'Y' TO WS-RECOVERY-IDENTITY-OK
+       END-IF
+
+       IF WS-RECOVERY-IDENTITY-OK = 'N'
+           MOVE "Error: Identity could not be verified. Password reset aborted."
+               TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "Identity verified. Let's set a new password." TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       PERFORM GET-PASSWORD
+       IF EOF EXIT PARAGRAPH END-IF
+       MOVE 'N' TO VALID-PASSWORD
+
+       PERFORM UNTIL VALID-PASSWORD = 'Y' OR EOF
+           PERFORM VALIDATE-PASSWORD
+           IF VALID-PASSWORD = 'N' AND NOT EOF
+               PERFORM GET-PASSWORD
+           END-IF
+       END-PERFORM
+       IF EOF EXIT PARAGRAPH END-IF
+
+       PERFORM UPDATE-ACCOUNT-PASSWORD
+
+       MOVE "Your password has been reset successfully. Please log in." TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY.
+
+UPDATE-ACCOUNT-PASSWORD.
+       *> rewrites ACCOUNTS-FILE with the new PASSWORD for USERNAME and
+       *> refreshes the in-memory ACCOUNT-TABLE to match
+       OPEN INPUT ACCOUNTS-FILE
+       OPEN OUTPUT TEMP-ACCOUNTS-FILE
+       IF ACCOUNTS-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ ACCOUNTS-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       MOVE AR-USERNAME TO TMP-AR-USERNAME
+                       IF FUNCTION TRIM(AR-USERNAME) = FUNCTION TRIM(USERNAME)
+                           MOVE PASSWORD TO TMP-AR-PASSWORD
+                       ELSE
+                           MOVE AR-PASSWORD TO TMP-AR-PASSWORD
+                       END-IF
+                       WRITE TMP-ACCOUNT-RECORD
+           END-READ
+           END-PERFORM
+       END-IF
+       CLOSE ACCOUNTS-FILE
+       CLOSE TEMP-ACCOUNTS-FILE
+
+       OPEN INPUT TEMP-ACCOUNTS-FILE
+       OPEN OUTPUT ACCOUNTS-FILE
+       PERFORM UNTIL 1 = 2
+           READ TEMP-ACCOUNTS-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE TMP-AR-USERNAME TO AR-USERNAME
+                   MOVE TMP-AR-PASSWORD TO AR-PASSWORD
+                   WRITE ACCOUNT-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE ACCOUNTS-FILE
+       CLOSE TEMP-ACCOUNTS-FILE
+
+       *> keep the in-memory table in sync with the file
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCOUNT-COUNT
+           IF FUNCTION TRIM(WS-USERNAME(I)) = FUNCTION TRIM(USERNAME)
+               MOVE PASSWORD TO WS-PASSWORD(I)
+               EXIT PERFORM
+           END-IF
+       END-PERFORM.
+
 POST-LOGIN-MENU.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
@@ -628,6 +1001,8 @@ POST-LOGIN-MENU.
            PERFORM WRITE-AND-DISPLAY
            MOVE "View My Network" TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
+           MOVE "People You May Know" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
            MOVE "Log Out" TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
 
@@ -655,6 +1030,8 @@ POST-LOGIN-MENU.
                        PERFORM GET-PENDING-CONNECTION-REQUESTS
                    WHEN "View My Network"
                        PERFORM VIEW-MY-NETWORK
+                   WHEN "People You May Know"
+                       PERFORM PEOPLE-YOU-MAY-KNOW
                    WHEN "Log Out"
                        MOVE SPACES TO OUTPUT-LINE
                        PERFORM WRITE-AND-DISPLAY
@@ -703,8 +1080,8 @@ LEARN-A-SKILL-SUB-MENU.
                    WHEN "Git and GitHub Fundamentals"
                    WHEN "Cloud Fundamentals"
                    WHEN "Networking Basics"
-                       MOVE "This skill is under construction." TO OUTPUT-LINE
-                       PERFORM WRITE-AND-DISPLAY
+                       MOVE USER-ACTION TO WS-CURRENT-SKILL-NAME
+                       PERFORM RECORD-SKILL-COMPLETION
                    WHEN "Go Back"
                        EXIT PERFORM
                    WHEN OTHER
@@ -714,196 +1091,354 @@ LEARN-A-SKILL-SUB-MENU.
            END-IF
       END-PERFORM.
 
+RECORD-SKILL-COMPLETION.
+       *> marks WS-CURRENT-SKILL-NAME complete for the logged-in user,
+       *> unless they already completed it previously
+       MOVE 'N' TO WS-SKILL-ALREADY-DONE
+       OPEN INPUT SKILL-COMPLETIONS-FILE
+       IF SKILL-COMPLETIONS-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ SKILL-COMPLETIONS-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(SC-USERNAME) = FUNCTION TRIM(USERNAME) AND
+                          FUNCTION TRIM(SC-SKILL-NAME) = FUNCTION TRIM(WS-CURRENT-SKILL-NAME)
+                           MOVE 'Y' TO WS-SKILL-ALREADY-DONE
+                           EXIT PERFORM
+                       END-IF
+           END-READ
+           END-PERFORM
+       END-IF
+       CLOSE SKILL-COMPLETIONS-FILE
+
+       IF SKILL-ALREADY-DONE
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "You have already completed " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-SKILL-NAME) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO OUTPUT-LINE
+           END-STRING
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE FUNCTION TRIM(USERNAME) TO SC-USERNAME
+       MOVE WS-CURRENT-SKILL-NAME TO SC-SKILL-NAME
+
+       OPEN EXTEND SKILL-COMPLETIONS-FILE
+       IF SKILL-COMPLETIONS-STATUS = "35" *> File not found
+           OPEN OUTPUT SKILL-COMPLETIONS-FILE
+       ELSE
+           CLOSE SKILL-COMPLETIONS-FILE
+           OPEN EXTEND SKILL-COMPLETIONS-FILE
+       END-IF
+
+       WRITE SKILL-COMPLETION-RECORD
+       CLOSE SKILL-COMPLETIONS-FILE
+
+       MOVE SPACES TO OUTPUT-LINE
+       STRING "Skill completed: " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CURRENT-SKILL-NAME) DELIMITED BY SIZE
+              INTO OUTPUT-LINE
+       END-STRING
+       PERFORM WRITE-AND-DISPLAY.
+
 CREATE-OR-EDIT-PROFILE.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
        MOVE "--- Create/Edit Profile ---" TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
 
-       *> First Name (Required)
-       MOVE "Enter First Name:" TO WS-PROMPT-TEXT
-       MOVE "Error: First Name is required." TO WS-ERROR-TEXT
-       PERFORM GET-REQUIRED-FIELD
-       IF EOF EXIT PARAGRAPH END-IF
-       MOVE WS-PROMPT-INPUT TO WS-FIRST-NAME
-
-       *> Last Name (Required)
-       MOVE "Enter Last Name:" TO WS-PROMPT-TEXT
-       MOVE "Error: Last Name is required." TO WS-ERROR-TEXT
-       PERFORM GET-REQUIRED-FIELD
-       IF EOF EXIT PARAGRAPH END-IF
-       MOVE WS-PROMPT-INPUT TO WS-LAST-NAME
-
-       *> University (Required)
-       MOVE "Enter University/College Attended:" TO WS-PROMPT-TEXT
-       MOVE "Error: University/College is required." TO WS-ERROR-TEXT
-       PERFORM GET-REQUIRED-FIELD
-       IF EOF EXIT PARAGRAPH END-IF
-       MOVE WS-PROMPT-INPUT TO WS-UNIVERSITY
-
-       *> Major (Required)
-       MOVE "Enter Major:" TO WS-PROMPT-TEXT
-       MOVE "Error: Major is required." TO WS-ERROR-TEXT
-       PERFORM GET-REQUIRED-FIELD
-       IF EOF EXIT PARAGRAPH END-IF
-       MOVE WS-PROMPT-INPUT TO WS-MAJOR
-
-       *> Grad Year (Required, numeric 4-digits, reasonable range)
-       MOVE SPACES TO WS-GRAD-YEAR-STR
-       MOVE ZEROS  TO WS-GRAD-YEAR-NUM
-       PERFORM UNTIL (WS-GRAD-YEAR-STR IS NUMERIC AND
-                       FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4 AND
-                       WS-GRAD-YEAR-NUM >= 1900 AND WS-GRAD-YEAR-NUM <= 2100)
-                       OR EOF
-           MOVE "Enter Graduation Year (YYYY):" TO OUTPUT-LINE
+       *> checkpoint/restart: see if an earlier session for this user
+       *> was interrupted partway through, and offer to pick up there
+       MOVE SPACES TO WS-DRAFT-STAGE
+       MOVE 0 TO WS-EXP-COUNT
+       MOVE 0 TO WS-EDU-COUNT
+       MOVE 0 TO WS-SKILL-COUNT
+       PERFORM LOAD-PROFILE-DRAFT
+       IF DRAFT-FOUND
+           MOVE "An earlier profile entry for this account was interrupted before it finished." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "Resume Previous Entry" TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
+           MOVE "Start New Entry" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "Enter your choice:" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+
            READ INPUT-FILE
                AT END SET EOF TO TRUE
-               NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-GRAD-YEAR-STR
+               NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-DRAFT-CHOICE
            END-READ
-           IF NOT EOF AND WS-GRAD-YEAR-STR IS NUMERIC AND
-             FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4
-               MOVE WS-GRAD-YEAR-STR TO WS-GRAD-YEAR-NUM
+           IF EOF EXIT PARAGRAPH END-IF
+
+           IF FUNCTION TRIM(WS-DRAFT-CHOICE) = "Start New Entry"
+               PERFORM DELETE-PROFILE-DRAFT
+               MOVE SPACES TO WS-DRAFT-STAGE
+               MOVE 0 TO WS-EXP-COUNT
+               MOVE 0 TO WS-EDU-COUNT
+               MOVE 0 TO WS-SKILL-COUNT
            END-IF
-           IF NOT EOF AND NOT (WS-GRAD-YEAR-STR IS NUMERIC AND
-                               FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4)
-               MOVE "Error: Graduation Year must be a 4-digit number." TO OUTPUT-LINE
+       END-IF
+
+       IF WS-DRAFT-STAGE = SPACES
+           *> First Name (Required)
+           MOVE "Enter First Name:" TO WS-PROMPT-TEXT
+           MOVE "Error: First Name is required." TO WS-ERROR-TEXT
+           PERFORM GET-REQUIRED-FIELD
+           IF EOF EXIT PARAGRAPH END-IF
+           MOVE WS-PROMPT-INPUT TO WS-FIRST-NAME
+
+           *> Last Name (Required)
+           MOVE "Enter Last Name:" TO WS-PROMPT-TEXT
+           MOVE "Error: Last Name is required." TO WS-ERROR-TEXT
+           PERFORM GET-REQUIRED-FIELD
+           IF EOF EXIT PARAGRAPH END-IF
+           MOVE WS-PROMPT-INPUT TO WS-LAST-NAME
+
+           *> University (Required)
+           MOVE "Enter University/College Attended:" TO WS-PROMPT-TEXT
+           MOVE "Error: University/College is required." TO WS-ERROR-TEXT
+           PERFORM GET-REQUIRED-FIELD
+           IF EOF EXIT PARAGRAPH END-IF
+           MOVE WS-PROMPT-INPUT TO WS-UNIVERSITY
+
+           *> Major (Required)
+           MOVE "Enter Major:" TO WS-PROMPT-TEXT
+           MOVE "Error: Major is required." TO WS-ERROR-TEXT
+           PERFORM GET-REQUIRED-FIELD
+           IF EOF EXIT PARAGRAPH END-IF
+           MOVE WS-PROMPT-INPUT TO WS-MAJOR
+
+           *> Grad Year (Required, numeric 4-digits, reasonable range)
+           MOVE SPACES TO WS-GRAD-YEAR-STR
+           MOVE ZEROS  TO WS-GRAD-YEAR-NUM
+           PERFORM UNTIL (WS-GRAD-YEAR-STR IS NUMERIC AND
+                           FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4 AND
+                           WS-GRAD-YEAR-NUM >= 1900 AND WS-GRAD-YEAR-NUM <= 2100)
+                           OR EOF
+               MOVE "Enter Graduation Year (YYYY):" TO OUTPUT-LINE
                PERFORM WRITE-AND-DISPLAY
-           ELSE
-               IF NOT EOF AND (WS-GRAD-YEAR-NUM < 1900 OR WS-GRAD-YEAR-NUM > 2100)
-                   MOVE "Error: Graduation Year out of valid range (1900-2100)." TO OUTPUT-LINE
+               READ INPUT-FILE
+                   AT END SET EOF TO TRUE
+                   NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-GRAD-YEAR-STR
+               END-READ
+               IF NOT EOF AND WS-GRAD-YEAR-STR IS NUMERIC AND
+                 FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4
+                   MOVE WS-GRAD-YEAR-STR TO WS-GRAD-YEAR-NUM
+               END-IF
+               IF NOT EOF AND NOT (WS-GRAD-YEAR-STR IS NUMERIC AND
+                                   FUNCTION LENGTH(WS-GRAD-YEAR-STR) = 4)
+                   MOVE "Error: Graduation Year must be a 4-digit number." TO OUTPUT-LINE
                    PERFORM WRITE-AND-DISPLAY
+               ELSE
+                   IF NOT EOF AND (WS-GRAD-YEAR-NUM < 1900 OR WS-GRAD-YEAR-NUM > 2100)
+                       MOVE "Error: Graduation Year out of valid range (1900-2100)." TO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
                END-IF
-           END-IF
-       END-PERFORM
-       IF EOF EXIT PARAGRAPH END-IF
-       *> About Me (Optional)
-       MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):" TO OUTPUT-LINE
-       PERFORM WRITE-AND-DISPLAY
-       READ INPUT-FILE
-           AT END SET EOF TO TRUE
-           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-ABOUT
-       END-READ
-       IF EOF EXIT PARAGRAPH END-IF
+           END-PERFORM
+           IF EOF EXIT PARAGRAPH END-IF
+           *> About Me (Optional)
+           MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           READ INPUT-FILE
+               AT END SET EOF TO TRUE
+               NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-ABOUT
+           END-READ
+           IF EOF EXIT PARAGRAPH END-IF
+
+           MOVE "CORE" TO WS-DRAFT-STAGE
+           PERFORM SAVE-PROFILE-DRAFT
+       END-IF
 
        *> Experiences (Optional up to 3)
-       MOVE 0 TO WS-EXP-COUNT
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 OR EOF
-           MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
-           MOVE I TO WS-INDEX-TEXT
+       IF WS-DRAFT-STAGE = "CORE"
+           COMPUTE WS-EXP-START-INDEX = WS-EXP-COUNT + 1
+           PERFORM VARYING I FROM WS-EXP-START-INDEX BY 1 UNTIL I > 3 OR EOF
+               MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+               MOVE I TO WS-INDEX-TEXT
 
-           STRING "Experience #" WS-INDEX-TEXT " - Title:" INTO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
+               STRING "Experience #" WS-INDEX-TEXT " - Title:" INTO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
 
-           PERFORM UNTIL 1 = 2
-               READ INPUT-FILE
-                   AT END SET EOF TO TRUE
-                   NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-INPUT-LINE
-               END-READ
+               PERFORM UNTIL 1 = 2
+                   READ INPUT-FILE
+                       AT END SET EOF TO TRUE
+                       NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-INPUT-LINE
+                   END-READ
+                   IF EOF EXIT PERFORM END-IF
+
+                   IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACE
+                       EXIT PERFORM
+                   ELSE
+                       MOVE "Error: Title is required." TO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                       STRING "Experience #" WS-INDEX-TEXT " - Title:" INTO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+               END-PERFORM
                IF EOF EXIT PERFORM END-IF
 
-               IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT-LINE)) = "DONE"
                    EXIT PERFORM
-               ELSE
-                   MOVE "Error: Title is required." TO OUTPUT-LINE
-                   PERFORM WRITE-AND-DISPLAY
-                   STRING "Experience #" WS-INDEX-TEXT " - Title:" INTO OUTPUT-LINE
-                   PERFORM WRITE-AND-DISPLAY
                END-IF
-           END-PERFORM
-           IF EOF EXIT PERFORM END-IF
 
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT-LINE)) = "DONE"
-               EXIT PERFORM
-           END-IF
+               ADD 1 TO WS-EXP-COUNT
+               MOVE WS-INPUT-LINE TO WS-EXP-TITLE(WS-EXP-COUNT)
 
-           ADD 1 TO WS-EXP-COUNT
-           MOVE WS-INPUT-LINE TO WS-EXP-TITLE(WS-EXP-COUNT)
+               STRING "Experience #" WS-INDEX-TEXT " - Company/Organization:" INTO WS-PROMPT-TEXT
+               MOVE "Error: Company/Organization is required." TO WS-ERROR-TEXT
+               PERFORM GET-REQUIRED-FIELD
+               IF EOF EXIT PERFORM END-IF
+               MOVE WS-PROMPT-INPUT TO WS-EXP-COMPANY(WS-EXP-COUNT)
 
-           STRING "Experience #" WS-INDEX-TEXT " - Company/Organization:" INTO WS-PROMPT-TEXT
-           MOVE "Error: Company/Organization is required." TO WS-ERROR-TEXT
-           PERFORM GET-REQUIRED-FIELD
-           IF EOF EXIT PERFORM END-IF
-           MOVE WS-PROMPT-INPUT TO WS-EXP-COMPANY(WS-EXP-COUNT)
+               STRING "Experience #" WS-INDEX-TEXT " - Dates (e.g., Summer 2024):" INTO WS-PROMPT-TEXT
+               MOVE "Error: Dates are required." TO WS-ERROR-TEXT
+               PERFORM GET-REQUIRED-FIELD
+               IF EOF EXIT PERFORM END-IF
+               MOVE WS-PROMPT-INPUT TO WS-EXP-DATES(WS-EXP-COUNT)
+               MOVE SPACES TO WS-PROMPT-TEXT
 
-           STRING "Experience #" WS-INDEX-TEXT " - Dates (e.g., Summer 2024):" INTO WS-PROMPT-TEXT
-           MOVE "Error: Dates are required." TO WS-ERROR-TEXT
-           PERFORM GET-REQUIRED-FIELD
-           IF EOF EXIT PERFORM END-IF
-           MOVE WS-PROMPT-INPUT TO WS-EXP-DATES(WS-EXP-COUNT)
-           MOVE SPACES TO WS-PROMPT-TEXT
+               STRING "Experience #" WS-INDEX-TEXT " - Description (optional, max 100 chars, blank to skip):" INTO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+               READ INPUT-FILE
+                   AT END SET EOF TO TRUE
+                   NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-EXP-DESC(WS-EXP-COUNT)
+               END-READ
+               IF NOT EOF
+                   PERFORM SAVE-PROFILE-DRAFT
+               END-IF
+               IF EOF EXIT PERFORM END-IF
+           END-PERFORM
+           IF EOF EXIT PARAGRAPH END-IF
 
-           STRING "Experience #" WS-INDEX-TEXT " - Description (optional, max 100 chars, blank to skip):" INTO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
-           READ INPUT-FILE
-               AT END SET EOF TO TRUE
-               NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-EXP-DESC(WS-EXP-COUNT)
-           END-READ
-           IF EOF EXIT PERFORM END-IF
-       END-PERFORM
-       IF EOF EXIT PARAGRAPH END-IF
+           IF WS-EXP-COUNT = 3
+               MOVE "The maximum number of experience entries have been inputted." TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+           END-IF
 
-       IF WS-EXP-COUNT = 3
-           MOVE "The maximum number of experience entries have been inputted." TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
+           MOVE "EXP" TO WS-DRAFT-STAGE
+           PERFORM SAVE-PROFILE-DRAFT
        END-IF
 
        *> Education (Optional up to 3)
-       MOVE 0 TO WS-EDU-COUNT
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 OR EOF
-           MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
-           MOVE I TO WS-INDEX-TEXT
+       IF WS-DRAFT-STAGE = "EXP"
+           COMPUTE WS-EDU-START-INDEX = WS-EDU-COUNT + 1
+           PERFORM VARYING I FROM WS-EDU-START-INDEX BY 1 UNTIL I > 3 OR EOF
+               MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+               MOVE I TO WS-INDEX-TEXT
 
-           STRING "Education #" WS-INDEX-TEXT " - Degree:" INTO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
+               STRING "Education #" WS-INDEX-TEXT " - Degree:" INTO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
 
-           PERFORM UNTIL 1 = 2
-               READ INPUT-FILE
-                   AT END SET EOF TO TRUE
-                   NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-INPUT-LINE
-               END-READ
+               PERFORM UNTIL 1 = 2
+                   READ INPUT-FILE
+                       AT END SET EOF TO TRUE
+                       NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-INPUT-LINE
+                   END-READ
+                   IF EOF EXIT PERFORM END-IF
+
+                   IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACE
+                       EXIT PERFORM
+                   ELSE
+                       MOVE "Error: Degree is required." TO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                       STRING "Education #" WS-INDEX-TEXT " - Degree:" INTO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+               END-PERFORM
                IF EOF EXIT PERFORM END-IF
 
-               IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT-LINE)) = "DONE"
                    EXIT PERFORM
-               ELSE
-                   MOVE "Error: Degree is required." TO OUTPUT-LINE
-                   PERFORM WRITE-AND-DISPLAY
-                   STRING "Education #" WS-INDEX-TEXT " - Degree:" INTO OUTPUT-LINE
-                   PERFORM WRITE-AND-DISPLAY
                END-IF
+
+               ADD 1 TO WS-EDU-COUNT
+               MOVE WS-INPUT-LINE TO WS-EDU-DEGREE(WS-EDU-COUNT)
+
+               STRING "Education #" WS-INDEX-TEXT " - University/College:" INTO WS-PROMPT-TEXT
+               MOVE "Error: University/College is required." TO WS-ERROR-TEXT
+               PERFORM GET-REQUIRED-FIELD
+               IF EOF EXIT PERFORM END-IF
+               MOVE WS-PROMPT-INPUT TO WS-EDU-UNIV(WS-EDU-COUNT)
+
+               STRING "Education #" WS-INDEX-TEXT " - Years Attended (e.g., 2023-2025):" INTO WS-PROMPT-TEXT
+               MOVE "Error: Years Attended are required." TO WS-ERROR-TEXT
+               PERFORM GET-REQUIRED-FIELD
+               IF EOF EXIT PERFORM END-IF
+               MOVE WS-PROMPT-INPUT TO WS-EDU-YEARS(WS-EDU-COUNT)
+
+               PERFORM SAVE-PROFILE-DRAFT
            END-PERFORM
-           IF EOF EXIT PERFORM END-IF
+           IF EOF EXIT PARAGRAPH END-IF
 
-           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT-LINE)) = "DONE"
-               EXIT PERFORM
+           IF WS-EDU-COUNT = 3
+               MOVE "The maximum number of education entries have been inputted." TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
            END-IF
 
-           ADD 1 TO WS-EDU-COUNT
-           MOVE WS-INPUT-LINE TO WS-EDU-DEGREE(WS-EDU-COUNT)
+           MOVE "EDU" TO WS-DRAFT-STAGE
+           PERFORM SAVE-PROFILE-DRAFT
+       END-IF
 
-           STRING "Education #" WS-INDEX-TEXT " - University/College:" INTO WS-PROMPT-TEXT
-           MOVE "Error: University/College is required." TO WS-ERROR-TEXT
-           PERFORM GET-REQUIRED-FIELD
-           IF EOF EXIT PERFORM END-IF
-           MOVE WS-PROMPT-INPUT TO WS-EDU-UNIV(WS-EDU-COUNT)
+       *> Skills (Optional up to 3)
+       IF WS-DRAFT-STAGE = "EDU"
+           COMPUTE WS-SKILL-START-INDEX = WS-SKILL-COUNT + 1
+           PERFORM VARYING I FROM WS-SKILL-START-INDEX BY 1 UNTIL I > 3 OR EOF
+               MOVE "Add Skill (optional, max 3 entries. Enter 'DONE' to finish):" TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+               MOVE I TO WS-INDEX-TEXT
 
-           STRING "Education #" WS-INDEX-TEXT " - Years Attended (e.g., 2023-2025):" INTO WS-PROMPT-TEXT
-           MOVE "Error: Years Attended are required." TO WS-ERROR-TEXT
-           PERFORM GET-REQUIRED-FIELD
-           IF EOF EXIT PERFORM END-IF
-           MOVE WS-PROMPT-INPUT TO WS-EDU-YEARS(WS-EDU-COUNT)
-       END-PERFORM
+               STRING "Skill #" WS-INDEX-TEXT " - Name:" INTO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
 
-       IF WS-EDU-COUNT = 3
-           MOVE "The maximum number of education entries have been inputted." TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
+               PERFORM UNTIL 1 = 2
+                   READ INPUT-FILE
+                       AT END SET EOF TO TRUE
+                       NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-INPUT-LINE
+                   END-READ
+                   IF EOF EXIT PERFORM END-IF
+
+                   IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACE
+                       EXIT PERFORM
+                   ELSE
+                       MOVE "Error: Skill Name is required." TO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                       STRING "Skill #" WS-INDEX-TEXT " - Name:" INTO OUTPUT-LINE
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+               END-PERFORM
+               IF EOF EXIT PERFORM END-IF
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-INPUT-LINE)) = "DONE"
+                   EXIT PERFORM
+               END-IF
+
+               ADD 1 TO WS-SKILL-COUNT
+               MOVE WS-INPUT-LINE TO WS-SKILL-NAME(WS-SKILL-COUNT)
+
+               STRING "Skill #" WS-INDEX-TEXT " - Proficiency (e.g., Beginner, Intermediate, Advanced):" INTO WS-PROMPT-TEXT
+               MOVE "Error: Proficiency is required." TO WS-ERROR-TEXT
+               PERFORM GET-REQUIRED-FIELD
+               IF EOF EXIT PERFORM END-IF
+               MOVE WS-PROMPT-INPUT TO WS-SKILL-LEVEL(WS-SKILL-COUNT)
+
+               PERFORM SAVE-PROFILE-DRAFT
+           END-PERFORM
+           IF EOF EXIT PARAGRAPH END-IF
+
+           IF WS-SKILL-COUNT = 3
+               MOVE "The maximum number of skill entries have been inputted." TO OUTPUT-LINE
+               PERFORM WRITE-AND-DISPLAY
+           END-IF
        END-IF
 
        *> Save profile
        PERFORM SAVE-CURRENT-PROFILE
+       PERFORM DELETE-PROFILE-DRAFT
        MOVE "Profile saved successfully!" TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY.
 
@@ -1064,11 +1599,66 @@ DISPLAY-PROFILE-CONTENT.
            END-PERFORM
        END-IF
 
+       *> Skills Section
+       IF PR-SKILL-COUNT > 0
+           MOVE SPACES TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "SKILLS:" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "--------------------------------------" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-SKILL-COUNT
+               MOVE SPACES TO OUTPUT-LINE
+               STRING "  - " DELIMITED BY SIZE
+                      FUNCTION TRIM(PR-SKILL-NAME(I)) DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      FUNCTION TRIM(PR-SKILL-LEVEL(I)) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO OUTPUT-LINE
+               END-STRING
+               PERFORM WRITE-AND-DISPLAY
+           END-PERFORM
+       END-IF
+
+       PERFORM DISPLAY-COMPLETED-SKILLS
+
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
        MOVE "======================================" TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY.
 
+DISPLAY-COMPLETED-SKILLS.
+       *> shows the "Learn a New Skill" modules PR-USERNAME has completed
+       MOVE 0 TO WS-SKILL-DISPLAY-COUNT
+       OPEN INPUT SKILL-COMPLETIONS-FILE
+       IF SKILL-COMPLETIONS-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ SKILL-COMPLETIONS-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(SC-USERNAME) = FUNCTION TRIM(PR-USERNAME)
+                           ADD 1 TO WS-SKILL-DISPLAY-COUNT
+                           IF WS-SKILL-DISPLAY-COUNT = 1
+                               MOVE SPACES TO OUTPUT-LINE
+                               PERFORM WRITE-AND-DISPLAY
+                               MOVE "COMPLETED SKILLS:" TO OUTPUT-LINE
+                               PERFORM WRITE-AND-DISPLAY
+                               MOVE "--------------------------------------" TO OUTPUT-LINE
+                               PERFORM WRITE-AND-DISPLAY
+                           END-IF
+                           MOVE SPACES TO OUTPUT-LINE
+                           STRING "  - " DELIMITED BY SIZE
+                                  FUNCTION TRIM(SC-SKILL-NAME) DELIMITED BY SIZE
+                                  INTO OUTPUT-LINE
+                           END-STRING
+                           PERFORM WRITE-AND-DISPLAY
+                       END-IF
+           END-READ
+           END-PERFORM
+       END-IF
+       CLOSE SKILL-COMPLETIONS-FILE.
+
 VIEW-MY-PROFILE.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
@@ -1231,6 +1821,11 @@ SAVE-CURRENT-PROFILE.
            MOVE WS-EDU-UNIV(I)           TO PR-EDU-UNIV(I)
            MOVE WS-EDU-YEARS(I)          TO PR-EDU-YEARS(I)
        END-PERFORM
+       MOVE WS-SKILL-COUNT               TO PR-SKILL-COUNT
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE WS-SKILL-NAME(I)         TO PR-SKILL-NAME(I)
+           MOVE WS-SKILL-LEVEL(I)        TO PR-SKILL-LEVEL(I)
+       END-PERFORM
 
        *> rebuild profiles with update-or-insert
        MOVE 'N' TO WS-PROFILE-FOUND
@@ -1268,6 +1863,11 @@ SAVE-CURRENT-PROFILE.
                                MOVE WS-EDU-UNIV(I)    TO TMP-EDU-UNIV(I)
                                MOVE WS-EDU-YEARS(I)   TO TMP-EDU-YEARS(I)
                            END-PERFORM
+                           MOVE WS-SKILL-COUNT TO TMP-SKILL-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE WS-SKILL-NAME(I)  TO TMP-SKILL-NAME(I)
+                               MOVE WS-SKILL-LEVEL(I) TO TMP-SKILL-LEVEL(I)
+                           END-PERFORM
                            WRITE TMP-PROFILE-RECORD
                        ELSE
                            MOVE PR-USERNAME   TO TMP-USERNAME
@@ -1290,6 +1890,11 @@ SAVE-CURRENT-PROFILE.
                                MOVE PR-EDU-UNIV(I)    TO TMP-EDU-UNIV(I)
                                MOVE PR-EDU-YEARS(I)   TO TMP-EDU-YEARS(I)
                            END-PERFORM
+                           MOVE PR-SKILL-COUNT TO TMP-SKILL-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PR-SKILL-NAME(I)  TO TMP-SKILL-NAME(I)
+                               MOVE PR-SKILL-LEVEL(I) TO TMP-SKILL-LEVEL(I)
+                           END-PERFORM
                            WRITE TMP-PROFILE-RECORD
                        END-IF
                END-READ
@@ -1323,6 +1928,11 @@ SAVE-CURRENT-PROFILE.
                MOVE WS-EDU-UNIV(I)    TO TMP-EDU-UNIV(I)
                MOVE WS-EDU-YEARS(I)   TO TMP-EDU-YEARS(I)
            END-PERFORM
+           MOVE WS-SKILL-COUNT TO TMP-SKILL-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               MOVE WS-SKILL-NAME(I)  TO TMP-SKILL-NAME(I)
+               MOVE WS-SKILL-LEVEL(I) TO TMP-SKILL-LEVEL(I)
+           END-PERFORM
            WRITE TMP-PROFILE-RECORD
        END-IF
        CLOSE TEMP-PROFILES-FILE
@@ -1353,12 +1963,258 @@ SAVE-CURRENT-PROFILE.
                        MOVE TMP-EDU-UNIV(I)    TO PR-EDU-UNIV(I)
                        MOVE TMP-EDU-YEARS(I)   TO PR-EDU-YEARS(I)
                    END-PERFORM
+                   MOVE TMP-SKILL-COUNT TO PR-SKILL-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-SKILL-NAME(I)  TO PR-SKILL-NAME(I)
+                       MOVE TMP-SKILL-LEVEL(I) TO PR-SKILL-LEVEL(I)
+                   END-PERFORM
                    WRITE PROFILE-RECORD
            END-READ
        END-PERFORM
        CLOSE PROFILES-FILE
        CLOSE TEMP-PROFILES-FILE.
 
+       ADD 1 TO WS-ACT-PROFILES-SAVED.
+
+SAVE-PROFILE-DRAFT.
+       *> checkpoint the in-progress profile entry (WS-DRAFT-STAGE plus
+       *> whatever WS-PROFILE fields have been gathered so far) so a
+       *> session cut short mid-entry can be resumed instead of lost
+       OPEN INPUT PROFILE-DRAFT-FILE
+       OPEN OUTPUT TEMP-PROFILE-DRAFT-FILE
+       IF PROFILE-DRAFT-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ PROFILE-DRAFT-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(PD-USERNAME) NOT = FUNCTION TRIM(USERNAME)
+                           MOVE PD-USERNAME      TO TMP-PD-USERNAME
+                           MOVE PD-STAGE         TO TMP-PD-STAGE
+                           MOVE PD-FIRST-NAME    TO TMP-PD-FIRST-NAME
+                           MOVE PD-LAST-NAME     TO TMP-PD-LAST-NAME
+                           MOVE PD-UNIVERSITY    TO TMP-PD-UNIVERSITY
+                           MOVE PD-MAJOR         TO TMP-PD-MAJOR
+                           MOVE PD-GRAD-YEAR-STR TO TMP-PD-GRAD-YEAR-STR
+                           MOVE PD-ABOUT         TO TMP-PD-ABOUT
+                           MOVE PD-EXP-COUNT     TO TMP-PD-EXP-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EXP-TITLE(I)   TO TMP-PD-EXP-TITLE(I)
+                               MOVE PD-EXP-COMPANY(I) TO TMP-PD-EXP-COMPANY(I)
+                               MOVE PD-EXP-DATES(I)   TO TMP-PD-EXP-DATES(I)
+                               MOVE PD-EXP-DESC(I)    TO TMP-PD-EXP-DESC(I)
+                           END-PERFORM
+                           MOVE PD-EDU-COUNT     TO TMP-PD-EDU-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EDU-DEGREE(I) TO TMP-PD-EDU-DEGREE(I)
+                               MOVE PD-EDU-UNIV(I)   TO TMP-PD-EDU-UNIV(I)
+                               MOVE PD-EDU-YEARS(I)  TO TMP-PD-EDU-YEARS(I)
+                           END-PERFORM
+                           MOVE PD-SKILL-COUNT   TO TMP-PD-SKILL-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-SKILL-NAME(I)  TO TMP-PD-SKILL-NAME(I)
+                               MOVE PD-SKILL-LEVEL(I) TO TMP-PD-SKILL-LEVEL(I)
+                           END-PERFORM
+                           WRITE TMP-PROFILE-DRAFT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+       END-IF
+       CLOSE PROFILE-DRAFT-FILE
+
+       MOVE FUNCTION TRIM(USERNAME) TO TMP-PD-USERNAME
+       MOVE WS-DRAFT-STAGE          TO TMP-PD-STAGE
+       MOVE WS-FIRST-NAME           TO TMP-PD-FIRST-NAME
+       MOVE WS-LAST-NAME            TO TMP-PD-LAST-NAME
+       MOVE WS-UNIVERSITY           TO TMP-PD-UNIVERSITY
+       MOVE WS-MAJOR                TO TMP-PD-MAJOR
+       MOVE WS-GRAD-YEAR-STR        TO TMP-PD-GRAD-YEAR-STR
+       MOVE WS-ABOUT                TO TMP-PD-ABOUT
+       MOVE WS-EXP-COUNT            TO TMP-PD-EXP-COUNT
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE WS-EXP-TITLE(I)     TO TMP-PD-EXP-TITLE(I)
+           MOVE WS-EXP-COMPANY(I)   TO TMP-PD-EXP-COMPANY(I)
+           MOVE WS-EXP-DATES(I)     TO TMP-PD-EXP-DATES(I)
+           MOVE WS-EXP-DESC(I)      TO TMP-PD-EXP-DESC(I)
+       END-PERFORM
+       MOVE WS-EDU-COUNT            TO TMP-PD-EDU-COUNT
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE WS-EDU-DEGREE(I)    TO TMP-PD-EDU-DEGREE(I)
+           MOVE WS-EDU-UNIV(I)      TO TMP-PD-EDU-UNIV(I)
+           MOVE WS-EDU-YEARS(I)     TO TMP-PD-EDU-YEARS(I)
+       END-PERFORM
+       MOVE WS-SKILL-COUNT          TO TMP-PD-SKILL-COUNT
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           MOVE WS-SKILL-NAME(I)    TO TMP-PD-SKILL-NAME(I)
+           MOVE WS-SKILL-LEVEL(I)   TO TMP-PD-SKILL-LEVEL(I)
+       END-PERFORM
+       WRITE TMP-PROFILE-DRAFT-RECORD
+       CLOSE TEMP-PROFILE-DRAFT-FILE
+
+       OPEN INPUT TEMP-PROFILE-DRAFT-FILE
+       OPEN OUTPUT PROFILE-DRAFT-FILE
+       PERFORM UNTIL 1 = 2
+           READ TEMP-PROFILE-DRAFT-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE TMP-PD-USERNAME      TO PD-USERNAME
+                   MOVE TMP-PD-STAGE         TO PD-STAGE
+                   MOVE TMP-PD-FIRST-NAME    TO PD-FIRST-NAME
+                   MOVE TMP-PD-LAST-NAME     TO PD-LAST-NAME
+                   MOVE TMP-PD-UNIVERSITY    TO PD-UNIVERSITY
+                   MOVE TMP-PD-MAJOR         TO PD-MAJOR
+                   MOVE TMP-PD-GRAD-YEAR-STR TO PD-GRAD-YEAR-STR
+                   MOVE TMP-PD-ABOUT         TO PD-ABOUT
+                   MOVE TMP-PD-EXP-COUNT     TO PD-EXP-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-EXP-TITLE(I)   TO PD-EXP-TITLE(I)
+                       MOVE TMP-PD-EXP-COMPANY(I) TO PD-EXP-COMPANY(I)
+                       MOVE TMP-PD-EXP-DATES(I)   TO PD-EXP-DATES(I)
+                       MOVE TMP-PD-EXP-DESC(I)    TO PD-EXP-DESC(I)
+                   END-PERFORM
+                   MOVE TMP-PD-EDU-COUNT     TO PD-EDU-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-EDU-DEGREE(I) TO PD-EDU-DEGREE(I)
+                       MOVE TMP-PD-EDU-UNIV(I)   TO PD-EDU-UNIV(I)
+                       MOVE TMP-PD-EDU-YEARS(I)  TO PD-EDU-YEARS(I)
+                   END-PERFORM
+                   MOVE TMP-PD-SKILL-COUNT   TO PD-SKILL-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-SKILL-NAME(I)  TO PD-SKILL-NAME(I)
+                       MOVE TMP-PD-SKILL-LEVEL(I) TO PD-SKILL-LEVEL(I)
+                   END-PERFORM
+                   WRITE PROFILE-DRAFT-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE PROFILE-DRAFT-FILE
+       CLOSE TEMP-PROFILE-DRAFT-FILE.
+
+LOAD-PROFILE-DRAFT.
+       *> look for a previously checkpointed, not-yet-finished profile
+       *> entry for the current user and, if found, load it back into
+       *> the WS-PROFILE working fields and WS-DRAFT-STAGE
+       MOVE 'N' TO WS-DRAFT-FOUND
+       OPEN INPUT PROFILE-DRAFT-FILE
+       IF PROFILE-DRAFT-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ PROFILE-DRAFT-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(PD-USERNAME) = FUNCTION TRIM(USERNAME)
+                           MOVE 'Y' TO WS-DRAFT-FOUND
+                           MOVE PD-STAGE         TO WS-DRAFT-STAGE
+                           MOVE PD-FIRST-NAME    TO WS-FIRST-NAME
+                           MOVE PD-LAST-NAME     TO WS-LAST-NAME
+                           MOVE PD-UNIVERSITY    TO WS-UNIVERSITY
+                           MOVE PD-MAJOR         TO WS-MAJOR
+                           MOVE PD-GRAD-YEAR-STR TO WS-GRAD-YEAR-STR
+                           MOVE PD-ABOUT         TO WS-ABOUT
+                           MOVE PD-EXP-COUNT     TO WS-EXP-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EXP-TITLE(I)   TO WS-EXP-TITLE(I)
+                               MOVE PD-EXP-COMPANY(I) TO WS-EXP-COMPANY(I)
+                               MOVE PD-EXP-DATES(I)   TO WS-EXP-DATES(I)
+                               MOVE PD-EXP-DESC(I)    TO WS-EXP-DESC(I)
+                           END-PERFORM
+                           MOVE PD-EDU-COUNT     TO WS-EDU-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EDU-DEGREE(I) TO WS-EDU-DEGREE(I)
+                               MOVE PD-EDU-UNIV(I)   TO WS-EDU-UNIV(I)
+                               MOVE PD-EDU-YEARS(I)  TO WS-EDU-YEARS(I)
+                           END-PERFORM
+                           MOVE PD-SKILL-COUNT   TO WS-SKILL-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-SKILL-NAME(I)  TO WS-SKILL-NAME(I)
+                               MOVE PD-SKILL-LEVEL(I) TO WS-SKILL-LEVEL(I)
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-DRAFT-FILE
+       END-IF.
+
+DELETE-PROFILE-DRAFT.
+       *> drop the checkpoint once the profile entry is finished (or the
+       *> user chose to start over), so the next edit starts clean
+       OPEN INPUT PROFILE-DRAFT-FILE
+       OPEN OUTPUT TEMP-PROFILE-DRAFT-FILE
+       IF PROFILE-DRAFT-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ PROFILE-DRAFT-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(PD-USERNAME) NOT = FUNCTION TRIM(USERNAME)
+                           MOVE PD-USERNAME      TO TMP-PD-USERNAME
+                           MOVE PD-STAGE         TO TMP-PD-STAGE
+                           MOVE PD-FIRST-NAME    TO TMP-PD-FIRST-NAME
+                           MOVE PD-LAST-NAME     TO TMP-PD-LAST-NAME
+                           MOVE PD-UNIVERSITY    TO TMP-PD-UNIVERSITY
+                           MOVE PD-MAJOR         TO TMP-PD-MAJOR
+                           MOVE PD-GRAD-YEAR-STR TO TMP-PD-GRAD-YEAR-STR
+                           MOVE PD-ABOUT         TO TMP-PD-ABOUT
+                           MOVE PD-EXP-COUNT     TO TMP-PD-EXP-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EXP-TITLE(I)   TO TMP-PD-EXP-TITLE(I)
+                               MOVE PD-EXP-COMPANY(I) TO TMP-PD-EXP-COMPANY(I)
+                               MOVE PD-EXP-DATES(I)   TO TMP-PD-EXP-DATES(I)
+                               MOVE PD-EXP-DESC(I)    TO TMP-PD-EXP-DESC(I)
+                           END-PERFORM
+                           MOVE PD-EDU-COUNT     TO TMP-PD-EDU-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-EDU-DEGREE(I) TO TMP-PD-EDU-DEGREE(I)
+                               MOVE PD-EDU-UNIV(I)   TO TMP-PD-EDU-UNIV(I)
+                               MOVE PD-EDU-YEARS(I)  TO TMP-PD-EDU-YEARS(I)
+                           END-PERFORM
+                           MOVE PD-SKILL-COUNT   TO TMP-PD-SKILL-COUNT
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                               MOVE PD-SKILL-NAME(I)  TO TMP-PD-SKILL-NAME(I)
+                               MOVE PD-SKILL-LEVEL(I) TO TMP-PD-SKILL-LEVEL(I)
+                           END-PERFORM
+                           WRITE TMP-PROFILE-DRAFT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+       END-IF
+       CLOSE PROFILE-DRAFT-FILE
+       CLOSE TEMP-PROFILE-DRAFT-FILE
+
+       OPEN INPUT TEMP-PROFILE-DRAFT-FILE
+       OPEN OUTPUT PROFILE-DRAFT-FILE
+       PERFORM UNTIL 1 = 2
+           READ TEMP-PROFILE-DRAFT-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE TMP-PD-USERNAME      TO PD-USERNAME
+                   MOVE TMP-PD-STAGE         TO PD-STAGE
+                   MOVE TMP-PD-FIRST-NAME    TO PD-FIRST-NAME
+                   MOVE TMP-PD-LAST-NAME     TO PD-LAST-NAME
+                   MOVE TMP-PD-UNIVERSITY    TO PD-UNIVERSITY
+                   MOVE TMP-PD-MAJOR         TO PD-MAJOR
+                   MOVE TMP-PD-GRAD-YEAR-STR TO PD-GRAD-YEAR-STR
+                   MOVE TMP-PD-ABOUT         TO PD-ABOUT
+                   MOVE TMP-PD-EXP-COUNT     TO PD-EXP-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-EXP-TITLE(I)   TO PD-EXP-TITLE(I)
+                       MOVE TMP-PD-EXP-COMPANY(I) TO PD-EXP-COMPANY(I)
+                       MOVE TMP-PD-EXP-DATES(I)   TO PD-EXP-DATES(I)
+                       MOVE TMP-PD-EXP-DESC(I)    TO PD-EXP-DESC(I)
+                   END-PERFORM
+                   MOVE TMP-PD-EDU-COUNT     TO PD-EDU-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-EDU-DEGREE(I) TO PD-EDU-DEGREE(I)
+                       MOVE TMP-PD-EDU-UNIV(I)   TO PD-EDU-UNIV(I)
+                       MOVE TMP-PD-EDU-YEARS(I)  TO PD-EDU-YEARS(I)
+                   END-PERFORM
+                   MOVE TMP-PD-SKILL-COUNT   TO PD-SKILL-COUNT
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                       MOVE TMP-PD-SKILL-NAME(I)  TO PD-SKILL-NAME(I)
+                       MOVE TMP-PD-SKILL-LEVEL(I) TO PD-SKILL-LEVEL(I)
+                   END-PERFORM
+                   WRITE PROFILE-DRAFT-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE PROFILE-DRAFT-FILE
+       CLOSE TEMP-PROFILE-DRAFT-FILE.
+
 LOAD-PROFILE-FOR-CURRENT-USER.
        MOVE 'N' TO WS-PROFILE-FOUND
        OPEN INPUT PROFILES-FILE
@@ -1380,21 +2236,105 @@ LOAD-PROFILE-FOR-CURRENT-USER.
 FIND-SOMEONE-YOU-KNOW.
 
        MOVE 0 TO WS-MATCHES-FOUND
-       MOVE SPACES TO WS-SEARCH-FULL-NAME WS-CURRENT-FULL-NAME
-       MOVE SPACES TO WS-SEARCH-FIRST-NAME WS-SEARCH-LAST-NAME
-       MOVE "--- Find Someone You Know ---" TO OUTPUT-LINE
-       PERFORM WRITE-AND-DISPLAY
-
-       MOVE "Enter Full Name (First Last):" TO OUTPUT-LINE
+       MOVE SPACES TO WS-SEARCH-FULL-NAME WS-CURRENT-FULL-NAME
+       MOVE SPACES TO WS-SEARCH-FIRST-NAME WS-SEARCH-LAST-NAME
+       MOVE "--- Find Someone You Know ---" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE "Search by Name" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Search by Skill" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your choice:" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-SEARCH-TYPE
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       IF FUNCTION TRIM(WS-SEARCH-TYPE) = "Search by Skill"
+           PERFORM FIND-BY-SKILL
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "Enter Full Name (First Last):" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-SEARCH-FULL-NAME
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       IF FUNCTION TRIM(WS-SEARCH-FULL-NAME) = SPACE
+           MOVE "Error: Full name is required for searching another person." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       OPEN INPUT PROFILES-FILE
+       IF PROFILES-STATUS NOT = "00"
+           MOVE "No profiles found." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM UNTIL 1 = 2
+           READ PROFILES-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE SPACES TO WS-CURRENT-FULL-NAME
+                   STRING FUNCTION TRIM(PR-FIRST-NAME) DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM(PR-LAST-NAME) DELIMITED BY SIZE
+                          INTO WS-CURRENT-FULL-NAME
+                   END-STRING
+
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-FULL-NAME)) =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-FULL-NAME))
+                       ADD 1 TO WS-MATCHES-FOUND
+                       MOVE SPACES TO OUTPUT-LINE
+                       STRING "User found: " DELIMITED BY SIZE
+                              FUNCTION TRIM(PR-FIRST-NAME) DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              FUNCTION TRIM(PR-LAST-NAME) DELIMITED BY SIZE
+                              " (" DELIMITED BY SIZE
+                              FUNCTION TRIM(PR-USERNAME) DELIMITED BY SIZE
+                              ")" DELIMITED BY SIZE
+                              INTO OUTPUT-LINE
+                       END-STRING
+                       PERFORM WRITE-AND-DISPLAY
+                       PERFORM DISPLAY-FOUND-PROFILE
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE PROFILES-FILE
+
+       IF WS-MATCHES-FOUND = 0
+           MOVE SPACES TO OUTPUT-LINE
+           STRING "No users found with full name: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SEARCH-FULL-NAME) DELIMITED BY SIZE
+                  INTO OUTPUT-LINE
+           END-STRING
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "Tip: Make sure to enter the exact full name (First Last)." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+       END-IF.
+
+FIND-BY-SKILL.
+       *> search profiles by a skill name substring instead of exact full name
+       MOVE 0 TO WS-MATCHES-FOUND
+       MOVE SPACES TO WS-SKILL-SEARCH-TERM
+       MOVE "Enter Skill to search for:" TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
        READ INPUT-FILE
            AT END SET EOF TO TRUE
-           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-SEARCH-FULL-NAME
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-SKILL-SEARCH-TERM
        END-READ
        IF EOF EXIT PARAGRAPH END-IF
 
-       IF FUNCTION TRIM(WS-SEARCH-FULL-NAME) = SPACE
-           MOVE "Error: Full name is required for searching another person." TO OUTPUT-LINE
+       IF FUNCTION TRIM(WS-SKILL-SEARCH-TERM) = SPACE
+           MOVE "Error: A skill is required for searching." TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
            EXIT PARAGRAPH
        END-IF
@@ -1410,15 +2350,14 @@ FIND-SOMEONE-YOU-KNOW.
            READ PROFILES-FILE
                AT END EXIT PERFORM
                NOT AT END
-                   MOVE SPACES TO WS-CURRENT-FULL-NAME
-                   STRING FUNCTION TRIM(PR-FIRST-NAME) DELIMITED BY SIZE
-                          " " DELIMITED BY SIZE
-                          FUNCTION TRIM(PR-LAST-NAME) DELIMITED BY SIZE
-                          INTO WS-CURRENT-FULL-NAME
-                   END-STRING
+                   MOVE 'N' TO WS-CURRENT-MATCH
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > PR-SKILL-COUNT OR CURRENT-MATCH
+                       MOVE PR-SKILL-NAME(I) TO WS-SRC
+                       MOVE WS-SKILL-SEARCH-TERM TO WS-PAT
+                       PERFORM CONTAINS-SUBSTRING
+                   END-PERFORM
 
-                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-FULL-NAME)) =
-                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-FULL-NAME))
+                   IF CURRENT-MATCH
                        ADD 1 TO WS-MATCHES-FOUND
                        MOVE SPACES TO OUTPUT-LINE
                        STRING "User found: " DELIMITED BY SIZE
@@ -1439,14 +2378,13 @@ FIND-SOMEONE-YOU-KNOW.
 
        IF WS-MATCHES-FOUND = 0
            MOVE SPACES TO OUTPUT-LINE
-           STRING "No users found with full name: " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-SEARCH-FULL-NAME) DELIMITED BY SIZE
+           STRING "No users found with skill: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SKILL-SEARCH-TERM) DELIMITED BY SIZE
                   INTO OUTPUT-LINE
            END-STRING
            PERFORM WRITE-AND-DISPLAY
-           MOVE "Tip: Make sure to enter the exact full name (First Last)." TO OUTPUT-LINE
-           PERFORM WRITE-AND-DISPLAY
        END-IF.
+
 GET-PENDING-CONNECTION-REQUESTS.
     MOVE SPACES TO USER-ACTION
 
@@ -1578,7 +2516,8 @@ ACCEPT-CONNECTION-REQUEST.
        PERFORM ADD-ESTABLISHED-CONNECTION
        *> remove the pending request form the requests file
        MOVE "accepted" TO WS-REQUEST-ACTION
-       PERFORM UPDATE-CONNECTION-REQUEST-STATUS.
+       PERFORM UPDATE-CONNECTION-REQUEST-STATUS
+       ADD 1 TO WS-ACT-CONNECTIONS-ACCEPTED.
 
 REJECT-CONNECTION-REQUEST.
        *> This paragraph removes the pending request from the file
@@ -1772,6 +2711,173 @@ DISPLAY-FRIEND-DETAILS.
            END-PERFORM.
            CLOSE PROFILES-FILE.
 
+PEOPLE-YOU-MAY-KNOW.
+       *> suggests second-degree connections: people connected to the
+       *> logged-in user's direct connections, but not already connected
+       MOVE "=== PEOPLE YOU MAY KNOW ===" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE SPACES TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE 0 TO WS-DIRECT-COUNT
+       MOVE 0 TO WS-SUGGESTION-COUNT
+
+       OPEN INPUT CONNECTIONS-FILE
+       IF CONNECTIONS-STATUS NOT = "00"
+           MOVE "No suggestions available yet." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE 'N' TO WS-CONN-EOF-FLAG
+       PERFORM UNTIL CONN-EOF
+           READ CONNECTIONS-FILE
+               AT END SET CONN-EOF TO TRUE
+               NOT AT END
+                   IF FUNCTION TRIM(CONN-USER1) = FUNCTION TRIM(USERNAME)
+                       AND WS-DIRECT-COUNT < 200
+                       ADD 1 TO WS-DIRECT-COUNT
+                       MOVE CONN-USER2 TO WS-DIRECT-TABLE(WS-DIRECT-COUNT)
+                   ELSE
+                       IF FUNCTION TRIM(CONN-USER2) = FUNCTION TRIM(USERNAME)
+                           AND WS-DIRECT-COUNT < 200
+                           ADD 1 TO WS-DIRECT-COUNT
+                           MOVE CONN-USER1 TO WS-DIRECT-TABLE(WS-DIRECT-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE CONNECTIONS-FILE
+
+       IF WS-DIRECT-COUNT = 0
+           MOVE "No suggestions available yet." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       *> for each direct connection, look at who they are connected to
+       PERFORM VARYING WS-PYMK-INDEX FROM 1 BY 1
+               UNTIL WS-PYMK-INDEX > WS-DIRECT-COUNT
+           OPEN INPUT CONNECTIONS-FILE
+           MOVE 'N' TO WS-CONN-EOF-FLAG
+           PERFORM UNTIL CONN-EOF
+               READ CONNECTIONS-FILE
+                   AT END SET CONN-EOF TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO WS-PYMK-OTHER-USERNAME
+                       IF FUNCTION TRIM(CONN-USER1) =
+                          FUNCTION TRIM(WS-DIRECT-TABLE(WS-PYMK-INDEX))
+                           MOVE CONN-USER2 TO WS-PYMK-OTHER-USERNAME
+                       ELSE
+                           IF FUNCTION TRIM(CONN-USER2) =
+                              FUNCTION TRIM(WS-DIRECT-TABLE(WS-PYMK-INDEX))
+                               MOVE CONN-USER1 TO WS-PYMK-OTHER-USERNAME
+                           END-IF
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-PYMK-OTHER-USERNAME) NOT = SPACE AND
+                          FUNCTION TRIM(WS-PYMK-OTHER-USERNAME) NOT =
+                          FUNCTION TRIM(USERNAME)
+                           MOVE 'N' TO WS-PYMK-ALREADY-LISTED
+
+                           PERFORM VARYING WS-PYMK-INDEX-2 FROM 1 BY 1
+                                   UNTIL WS-PYMK-INDEX-2 > WS-DIRECT-COUNT
+                               IF FUNCTION TRIM(WS-DIRECT-TABLE(WS-PYMK-INDEX-2)) =
+                                  FUNCTION TRIM(WS-PYMK-OTHER-USERNAME)
+                                   MOVE 'Y' TO WS-PYMK-ALREADY-LISTED
+                               END-IF
+                           END-PERFORM
+
+                           PERFORM VARYING WS-PYMK-INDEX-2 FROM 1 BY 1
+                                   UNTIL WS-PYMK-INDEX-2 > WS-SUGGESTION-COUNT
+                               IF FUNCTION TRIM(WS-SUGGESTION-TABLE(WS-PYMK-INDEX-2)) =
+                                  FUNCTION TRIM(WS-PYMK-OTHER-USERNAME)
+                                   MOVE 'Y' TO WS-PYMK-ALREADY-LISTED
+                               END-IF
+                           END-PERFORM
+
+                           IF NOT PYMK-ALREADY-LISTED AND WS-SUGGESTION-COUNT < 200
+                               ADD 1 TO WS-SUGGESTION-COUNT
+                               MOVE WS-PYMK-OTHER-USERNAME
+                                   TO WS-SUGGESTION-TABLE(WS-SUGGESTION-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+       END-PERFORM
+
+       IF WS-SUGGESTION-COUNT = 0
+           MOVE "No suggestions available yet." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM VARYING WS-PYMK-INDEX FROM 1 BY 1
+               UNTIL WS-PYMK-INDEX > WS-SUGGESTION-COUNT
+           MOVE WS-SUGGESTION-TABLE(WS-PYMK-INDEX) TO WS-FRIEND-USERNAME
+           MOVE WS-PYMK-INDEX TO WS-PYMK-SELECTED-INDEX
+           PERFORM DISPLAY-PYMK-SUGGESTION
+       END-PERFORM
+
+       MOVE SPACES TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter the number of a person to send a connection request (or 'Back' to return):"
+           TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-PYMK-CHOICE
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PYMK-CHOICE)) = "BACK"
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE WS-PYMK-CHOICE TO WS-PYMK-SELECTED-INDEX
+       IF WS-PYMK-SELECTED-INDEX <= 0 OR WS-PYMK-SELECTED-INDEX > WS-SUGGESTION-COUNT
+           MOVE "Error: Invalid selection." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE WS-SUGGESTION-TABLE(WS-PYMK-SELECTED-INDEX) TO WS-TARGET-USERNAME
+       PERFORM SEND-CONNECTION-REQUEST.
+
+DISPLAY-PYMK-SUGGESTION.
+       *> displays one People You May Know suggestion, using the username
+       *> in WS-FRIEND-USERNAME and the list number in WS-PYMK-SELECTED-INDEX
+       OPEN INPUT PROFILES-FILE
+       MOVE 'N' TO WS-PROF-EOF-FLAG
+
+       PERFORM UNTIL PROF-EOF
+           READ PROFILES-FILE
+               AT END SET PROF-EOF TO TRUE
+               NOT AT END
+               IF FUNCTION TRIM(PR-USERNAME) = FUNCTION TRIM(WS-FRIEND-USERNAME)
+                       MOVE SPACES TO OUTPUT-LINE
+                       STRING "[" DELIMITED BY SIZE
+                           WS-PYMK-SELECTED-INDEX DELIMITED BY SIZE
+                           "] " DELIMITED BY SIZE
+                           FUNCTION TRIM(PR-FIRST-NAME) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(PR-LAST-NAME) DELIMITED BY SIZE
+                           " (University: " DELIMITED BY SIZE
+                           FUNCTION TRIM(PR-UNIVERSITY) DELIMITED BY SIZE
+                           ", Major: " DELIMITED BY SIZE
+                           FUNCTION TRIM(PR-MAJOR) DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                           INTO OUTPUT-LINE
+                       END-STRING
+                       PERFORM WRITE-AND-DISPLAY
+                       SET PROF-EOF TO TRUE
+                   END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+
 VIEW-MY-APPLICATIONS.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
@@ -1854,6 +2960,161 @@ VIEW-MY-APPLICATIONS.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY.
 
+MY-JOB-POSTINGS.
+       *> lists the listings the logged-in user posted, with applicant counts,
+       *> and lets them close a listing so it drops out of BROWSE-JOB-LISTINGS
+       MOVE SPACES TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "=== My Postings ===" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE SPACES TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE 0 TO WS-MY-POSTINGS-COUNT
+
+       OPEN INPUT JOBS-FILE
+       IF JOBS-STATUS NOT = "00"
+           MOVE "You have not posted any jobs/internships yet." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE 0 TO I
+       PERFORM UNTIL 1 = 2
+           READ JOBS-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   ADD 1 TO I
+                   IF FUNCTION TRIM(JR-POSTER-USERNAME) = FUNCTION TRIM(USERNAME)
+                       ADD 1 TO WS-MY-POSTINGS-COUNT
+                       MOVE I TO WS-MY-POSTINGS-MAP(WS-MY-POSTINGS-COUNT)
+
+                       MOVE JR-TITLE TO WS-CURRENT-JOB-TITLE
+                       MOVE JR-EMPLOYER TO WS-CURRENT-JOB-EMPLOYER
+                       MOVE JR-LOCATION TO WS-CURRENT-JOB-LOCATION
+                       PERFORM COUNT-APPLICANTS-FOR-CURRENT-JOB
+
+                       MOVE WS-MY-POSTINGS-COUNT TO WS-INDEX-TEXT
+                       MOVE SPACES TO OUTPUT-LINE
+                       STRING "[" DELIMITED BY SIZE
+                              WS-INDEX-TEXT DELIMITED BY SIZE
+                              "] " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-TITLE) DELIMITED BY SIZE
+                              " | " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-EMPLOYER) DELIMITED BY SIZE
+                              " | Status: " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-STATUS) DELIMITED BY SIZE
+                              " | Applicants: " DELIMITED BY SIZE
+                              WS-APPLICANT-COUNT DELIMITED BY SIZE
+                              INTO OUTPUT-LINE
+                       END-STRING
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE JOBS-FILE
+
+       IF WS-MY-POSTINGS-COUNT = 0
+           MOVE "You have not posted any jobs/internships yet." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE SPACES TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter listing number to close it (or 'Back' to return):" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-CLOSE-SELECTION
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
+       IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CLOSE-SELECTION)) = "BACK"
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE WS-CLOSE-SELECTION TO WS-CLOSE-INDEX
+       IF WS-CLOSE-INDEX <= 0 OR WS-CLOSE-INDEX > WS-MY-POSTINGS-COUNT
+           MOVE "Error: Invalid listing number." TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM CLOSE-JOB-POSTING.
+
+COUNT-APPLICANTS-FOR-CURRENT-JOB.
+       *> counts applications in JOB-APPLICATIONS-FILE matching the job
+       *> currently held in WS-CURRENT-JOB-TITLE/EMPLOYER/LOCATION
+       MOVE 0 TO WS-APPLICANT-COUNT
+       OPEN INPUT JOB-APPLICATIONS-FILE
+       IF JOB-APPLICATIONS-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ JOB-APPLICATIONS-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(JA-JOB-TITLE) = FUNCTION TRIM(WS-CURRENT-JOB-TITLE) AND
+                          FUNCTION TRIM(JA-JOB-EMPLOYER) = FUNCTION TRIM(WS-CURRENT-JOB-EMPLOYER) AND
+                          FUNCTION TRIM(JA-JOB-LOCATION) = FUNCTION TRIM(WS-CURRENT-JOB-LOCATION)
+                           ADD 1 TO WS-APPLICANT-COUNT
+                       END-IF
+           END-READ
+           END-PERFORM
+       END-IF
+       CLOSE JOB-APPLICATIONS-FILE.
+
+CLOSE-JOB-POSTING.
+       *> rebuild JOBS-FILE, marking the selected absolute record as CLOSED
+       OPEN INPUT JOBS-FILE
+       OPEN OUTPUT TEMP-JOBS-FILE
+
+       MOVE 0 TO I
+       IF JOBS-STATUS = "00"
+           PERFORM UNTIL 1 = 2
+               READ JOBS-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO I
+                       MOVE JR-POSTER-USERNAME TO TMP-JR-POSTER-USERNAME
+                       MOVE JR-TITLE           TO TMP-JR-TITLE
+                       MOVE JR-DESCRIPTION     TO TMP-JR-DESCRIPTION
+                       MOVE JR-EMPLOYER        TO TMP-JR-EMPLOYER
+                       MOVE JR-LOCATION        TO TMP-JR-LOCATION
+                       MOVE JR-SALARY          TO TMP-JR-SALARY
+                       MOVE JR-STATUS          TO TMP-JR-STATUS
+                       IF I = WS-MY-POSTINGS-MAP(WS-CLOSE-INDEX)
+                           MOVE "CLOSED" TO TMP-JR-STATUS
+                       END-IF
+                       WRITE TMP-JOB-RECORD
+               END-READ
+           END-PERFORM
+       END-IF
+       CLOSE JOBS-FILE
+       CLOSE TEMP-JOBS-FILE
+
+       OPEN INPUT TEMP-JOBS-FILE
+       OPEN OUTPUT JOBS-FILE
+       PERFORM UNTIL 1 = 2
+           READ TEMP-JOBS-FILE
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE TMP-JR-POSTER-USERNAME TO JR-POSTER-USERNAME
+                   MOVE TMP-JR-TITLE           TO JR-TITLE
+                   MOVE TMP-JR-DESCRIPTION     TO JR-DESCRIPTION
+                   MOVE TMP-JR-EMPLOYER        TO JR-EMPLOYER
+                   MOVE TMP-JR-LOCATION        TO JR-LOCATION
+                   MOVE TMP-JR-SALARY          TO JR-SALARY
+                   MOVE TMP-JR-STATUS          TO JR-STATUS
+                   WRITE JOB-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE JOBS-FILE
+       CLOSE TEMP-JOBS-FILE
+
+       MOVE "Listing closed." TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY.
+
 JOB-MENU.
        *> this is the sub-menu for searching for jobs/internships.
       PERFORM UNTIL USER-ACTION = "Go Back" OR EOF
@@ -1867,6 +3128,8 @@ JOB-MENU.
            PERFORM WRITE-AND-DISPLAY
            MOVE "View My Applications" TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
+           MOVE "My Postings" TO OUTPUT-LINE
+           PERFORM WRITE-AND-DISPLAY
            MOVE "Go Back" TO OUTPUT-LINE
            PERFORM WRITE-AND-DISPLAY
            MOVE "Enter your choice:" TO OUTPUT-LINE
@@ -1885,6 +3148,8 @@ JOB-MENU.
                        PERFORM BROWSE-JOB-LISTINGS
                    WHEN "View My Applications"
                        PERFORM VIEW-MY-APPLICATIONS
+                   WHEN "My Postings"
+                       PERFORM MY-JOB-POSTINGS
                    WHEN "Go Back"
                        EXIT PERFORM
                    WHEN OTHER
@@ -1973,6 +3238,7 @@ SAVE-JOB-POSTING.
        MOVE WS-JOB-EMPLOYER         TO JR-EMPLOYER
        MOVE WS-JOB-LOCATION         TO JR-LOCATION
        MOVE WS-JOB-SALARY           TO JR-SALARY
+       MOVE "OPEN"                  TO JR-STATUS
 
        *> Open file for appending (create if doesn't exist)
        OPEN EXTEND JOBS-FILE
@@ -1986,6 +3252,65 @@ SAVE-JOB-POSTING.
        WRITE JOB-RECORD
        CLOSE JOBS-FILE.
 
+       ADD 1 TO WS-ACT-JOBS-POSTED.
+
+CONTAINS-SUBSTRING.
+       *> generic case-insensitive substring search: sets WS-CURRENT-MATCH
+       *> to 'Y' when WS-PAT occurs anywhere within WS-SRC (a blank
+       *> WS-PAT always matches, since that means "no filter applied")
+       MOVE 'N' TO WS-CURRENT-MATCH
+       COMPUTE WS-PAT-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PAT))
+       IF WS-PAT-LEN = 0
+           MOVE 'Y' TO WS-CURRENT-MATCH
+           EXIT PARAGRAPH
+       END-IF
+
+       COMPUTE WS-SRC-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-SRC))
+       IF WS-PAT-LEN > WS-SRC-LEN
+           EXIT PARAGRAPH
+       END-IF
+
+       COMPUTE WS-END = WS-SRC-LEN - WS-PAT-LEN + 1
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-END OR CURRENT-MATCH
+           IF FUNCTION UPPER-CASE(WS-SRC(WS-I:WS-PAT-LEN)) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PAT))
+               MOVE 'Y' TO WS-CURRENT-MATCH
+           END-IF
+       END-PERFORM.
+
+JOB-MATCHES-FILTER.
+       *> sets WS-JOB-FILTER-MATCH for the current JOB-RECORD against
+       *> WS-JOB-FILTER-KEYWORD, checking title/employer/location/description
+       MOVE 'N' TO WS-JOB-FILTER-MATCH
+
+       MOVE JR-TITLE TO WS-SRC
+       MOVE WS-JOB-FILTER-KEYWORD TO WS-PAT
+       PERFORM CONTAINS-SUBSTRING
+       IF CURRENT-MATCH
+           MOVE 'Y' TO WS-JOB-FILTER-MATCH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JR-EMPLOYER TO WS-SRC
+       PERFORM CONTAINS-SUBSTRING
+       IF CURRENT-MATCH
+           MOVE 'Y' TO WS-JOB-FILTER-MATCH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JR-LOCATION TO WS-SRC
+       PERFORM CONTAINS-SUBSTRING
+       IF CURRENT-MATCH
+           MOVE 'Y' TO WS-JOB-FILTER-MATCH
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE JR-DESCRIPTION TO WS-SRC
+       PERFORM CONTAINS-SUBSTRING
+       IF CURRENT-MATCH
+           MOVE 'Y' TO WS-JOB-FILTER-MATCH
+       END-IF.
+
 BROWSE-JOB-LISTINGS.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
@@ -1994,6 +3319,15 @@ BROWSE-JOB-LISTINGS.
        MOVE SPACES TO OUTPUT-LINE
        PERFORM WRITE-AND-DISPLAY
 
+       MOVE "Enter a keyword or location to filter by (optional, blank for all):" TO OUTPUT-LINE
+       PERFORM WRITE-AND-DISPLAY
+       MOVE SPACES TO WS-JOB-FILTER-KEYWORD
+       READ INPUT-FILE
+           AT END SET EOF TO TRUE
+           NOT AT END MOVE FUNCTION TRIM(FILE-RECORD) TO WS-JOB-FILTER-KEYWORD
+       END-READ
+       IF EOF EXIT PARAGRAPH END-IF
+
        OPEN INPUT JOBS-FILE
        IF JOBS-STATUS NOT = "00"
            MOVE "No job listings available." TO OUTPUT-LINE
@@ -2008,23 +3342,26 @@ BROWSE-JOB-LISTINGS.
            READ JOBS-FILE
                AT END EXIT PERFORM
                NOT AT END
-                   ADD 1 TO WS-MATCHES-FOUND
-                   ADD 1 TO I
-                   MOVE SPACES TO OUTPUT-LINE
+                   PERFORM JOB-MATCHES-FILTER
+                   IF FUNCTION TRIM(JR-STATUS) NOT = "CLOSED" AND JOB-FILTER-MATCH
+                       ADD 1 TO WS-MATCHES-FOUND
+                       ADD 1 TO I
+                       MOVE SPACES TO OUTPUT-LINE
 
-                   *> Format: [#] Title | Employer | Location
-                   MOVE I TO WS-INDEX-TEXT
-                   STRING "[" DELIMITED BY SIZE
-                          WS-INDEX-TEXT DELIMITED BY SIZE
-                          "] " DELIMITED BY SIZE
-                          FUNCTION TRIM(JR-TITLE) DELIMITED BY SIZE
-                          " | " DELIMITED BY SIZE
-                          FUNCTION TRIM(JR-EMPLOYER) DELIMITED BY SIZE
-                          " | " DELIMITED BY SIZE
-                          FUNCTION TRIM(JR-LOCATION) DELIMITED BY SIZE
-                          INTO OUTPUT-LINE
-                   END-STRING
-                   PERFORM WRITE-AND-DISPLAY
+                       *> Format: [#] Title | Employer | Location
+                       MOVE I TO WS-INDEX-TEXT
+                       STRING "[" DELIMITED BY SIZE
+                              WS-INDEX-TEXT DELIMITED BY SIZE
+                              "] " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-TITLE) DELIMITED BY SIZE
+                              " | " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-EMPLOYER) DELIMITED BY SIZE
+                              " | " DELIMITED BY SIZE
+                              FUNCTION TRIM(JR-LOCATION) DELIMITED BY SIZE
+                              INTO OUTPUT-LINE
+                       END-STRING
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
            END-READ
        END-PERFORM
        CLOSE JOBS-FILE
@@ -2093,8 +3430,12 @@ DISPLAY-JOB-DETAILS.
            READ JOBS-FILE
                AT END EXIT PERFORM
                NOT AT END
-                   ADD 1 TO I
-                   IF I = WS-SELECTED-JOB-INDEX
+                   PERFORM JOB-MATCHES-FILTER
+                   IF FUNCTION TRIM(JR-STATUS) NOT = "CLOSED" AND JOB-FILTER-MATCH
+                       ADD 1 TO I
+                   END-IF
+                   IF I = WS-SELECTED-JOB-INDEX AND FUNCTION TRIM(JR-STATUS) NOT = "CLOSED"
+                       AND JOB-FILTER-MATCH
                        *> Found the selected job
                        MOVE SPACES TO OUTPUT-LINE
                        PERFORM WRITE-AND-DISPLAY
@@ -2272,3 +3613,5 @@ SAVE-APPLICATION.
            PERFORM WRITE-AND-DISPLAY
        END-IF
        CLOSE JOB-APPLICATIONS-FILE.
+
+       ADD 1 TO WS-ACT-APPLICATIONS-SUBMITTED.
